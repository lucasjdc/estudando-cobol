@@ -10,15 +10,43 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCECOES ASSIGN TO "EXCEDIV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCECOES-STATUS.
+           SELECT ESTATISTICAS ASSIGN TO "ESTATIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EST-CHAVE
+               FILE STATUS IS WRK-ESTATISTICAS-ST.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCECOES.
+       01  EXC-LINHA PIC X(80).
+       FD  ESTATISTICAS.
+           COPY ESTATREG.
+       FD  AUDITORIA.
+           COPY AUDITREG.
        WORKING-STORAGE SECTION.
+       77 WRK-EXCECOES-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-ESTATISTICAS-ST     PIC X(02) VALUE SPACES.
+       77 WRK-AUDITORIA-STATUS    PIC X(02) VALUE SPACES.
        77 WRK-NUM1      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM1-SW   PIC X(01) VALUE 'N'.
+           88 WRK-NUM1-VALIDO VALUE 'S'.
        77 WRK-NUM2      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2-SW   PIC X(01) VALUE 'N'.
+           88 WRK-NUM2-VALIDO VALUE 'S'.
        77 WRK-RESULTADO PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO     PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-ATUAL PIC 9(04) VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+           PERFORM CAPTURA-NUM1 UNTIL WRK-NUM1-VALIDO.
+           PERFORM CAPTURA-NUM2 UNTIL WRK-NUM2-VALIDO.
       ******************** MOSTRA DADOS
            DISPLAY '======================='.
            DISPLAY 'NUMERO1.. ' WRK-NUM1.
@@ -26,18 +54,84 @@
       ******************** SOMA
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO.
            DISPLAY 'SOMA........... ' WRK-RESULTADO.
+           MOVE WRK-RESULTADO TO WRK-SOMA-ATUAL.
       ******************** SUBTRACAO
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO.
            DISPLAY 'SUBTRACAO...... ' WRK-RESULTADO.
       ******************** DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
-             REMAINDER WRK-RESTO.
-           DISPLAY 'DIVISAO........ ' WRK-RESULTADO.
-           DISPLAY 'RESTO.......... ' WRK-RESTO.
+           PERFORM CALCULA-DIVISAO.
       ***************** MULTIPLICACAO
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
            DISPLAY 'MULTIPLICACAO.. ' WRK-RESULTADO.
       ***************** COMPUTE
            COMPUTE WRK-RESULTADO = (WRK-NUM1 + WRK-NUM2) / 2.
            DISPLAY 'MEDIA.......... ' WRK-RESULTADO.
-           STOP RUN.
+           PERFORM ATUALIZA-ESTATISTICAS.
+           PERFORM GRAVA-AUDITORIA.
+           GOBACK.
+
+       ATUALIZA-ESTATISTICAS.
+           OPEN I-O ESTATISTICAS.
+           MOVE '1' TO EST-CHAVE.
+           READ ESTATISTICAS
+               INVALID KEY
+                   MOVE 1 TO EST-QTD-EXECUCOES
+                   MOVE WRK-SOMA-ATUAL TO EST-TOTAL-SOMA
+                   COMPUTE EST-MEDIA-ACUM =
+                       EST-TOTAL-SOMA / EST-QTD-EXECUCOES
+                   WRITE EST-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO EST-QTD-EXECUCOES
+                   ADD WRK-SOMA-ATUAL TO EST-TOTAL-SOMA
+                   COMPUTE EST-MEDIA-ACUM =
+                       EST-TOTAL-SOMA / EST-QTD-EXECUCOES
+                   REWRITE EST-REGISTRO
+           END-READ.
+           CLOSE ESTATISTICAS.
+           DISPLAY 'EXECUCOES ACUMULADAS NO DIA.. '
+                   EST-QTD-EXECUCOES.
+           DISPLAY 'SOMA ACUMULADA............... '
+                   EST-TOTAL-SOMA.
+           DISPLAY 'MEDIA ACUMULADA............... '
+                   EST-MEDIA-ACUM.
+
+       CALCULA-DIVISAO.
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   PERFORM REGISTRA-ERRO-DIVISAO
+               NOT ON SIZE ERROR
+                   DISPLAY 'DIVISAO........ ' WRK-RESULTADO
+                   DISPLAY 'RESTO.......... ' WRK-RESTO
+           END-DIVIDE.
+
+       REGISTRA-ERRO-DIVISAO.
+           DISPLAY 'DIVISAO POR ZERO - PAR REGISTRADO EM EXCECOES'.
+           MOVE SPACES TO EXC-LINHA.
+           STRING 'DIVISAO POR ZERO NUM1=' WRK-NUM1
+               ' NUM2=' WRK-NUM2
+               DELIMITED BY SIZE INTO EXC-LINHA.
+           OPEN EXTEND EXCECOES.
+           WRITE EXC-LINHA.
+           CLOSE EXCECOES.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB05' TO AUD-PROGRAMA.
+           STRING 'NUM1=' WRK-NUM1 ' NUM2=' WRK-NUM2
+               ' RESULTADO=' WRK-RESULTADO
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-NUM1
+               VALIDNUM-CAMPO     BY WRK-NUM1
+               VALIDNUM-CHAVE-SW  BY WRK-NUM1-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-NUM2
+               VALIDNUM-CAMPO     BY WRK-NUM2
+               VALIDNUM-CHAVE-SW  BY WRK-NUM2-SW.
