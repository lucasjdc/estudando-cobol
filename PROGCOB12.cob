@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB12.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: VERSAO EM LOTE DO PROGCOB05 - LER UM
+      * ARQUIVO DE PARES DE NUMEROS E GRAVAR OS CINCO
+      * RESULTADOS (SOMA, SUBTRACAO, DIVISAO, MULTIPLICACAO
+      * E MEDIA) DE CADA PAR NO ARQUIVO DE SAIDA, PARA
+      * PROCESSAR O LOTE DO DIA SEM INTERVENCAO
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERACOES ASSIGN TO "OPERACAO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-OPERACOES-STATUS.
+           SELECT RESULTADO ASSIGN TO "RESULTAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RESULTADO-STATUS.
+           SELECT EXCECOES ASSIGN TO "EXCEDIV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXCECOES-STATUS.
+           SELECT CHECKPOINT ASSIGN TO "CKPT12"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKP-CHAVE
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+           SELECT CONTROLE ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONTROLE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERACOES.
+           COPY OPETRREG.
+       FD  RESULTADO.
+       01  RES-LINHA PIC X(80).
+       FD  EXCECOES.
+       01  EXC-LINHA PIC X(80).
+       FD  CHECKPOINT.
+           COPY CKPTREG.
+       FD  CONTROLE.
+           COPY CTRLTOT.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPERACOES-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-RESULTADO-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-EXCECOES-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CONTROLE-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-QTD-GRAVADOS     PIC 9(06)    VALUE ZEROS.
+       77 WRK-HASH-TOTAL       PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO      PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-OK VALUE 'S'.
+       77 WRK-NUM-REGISTRO     PIC 9(06) VALUE ZEROS.
+       77 WRK-ULTIMO-CKPT      PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX-SKIP         PIC 9(06) VALUE ZEROS.
+       77 WRK-DIVISAO-SW       PIC X(01) VALUE 'N'.
+           88 WRK-DIVISAO-ERRO VALUE 'S'.
+       77 WRK-NUM1      PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2      PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA      PIC 9(04) VALUE ZEROS.
+       77 WRK-SUBTRACAO PIC 9(04) VALUE ZEROS.
+       77 WRK-DIVISAO   PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO     PIC 9(02) VALUE ZEROS.
+       77 WRK-MULTIPLIC PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA     PIC 9(04) VALUE ZEROS.
+       PROCEDURE DIVISION.
+           PERFORM ABRE-ARQUIVOS.
+           PERFORM LER-OPERACAO.
+           PERFORM PROCESSA-OPERACAO
+               UNTIL WRK-FIM-ARQUIVO-OK.
+           PERFORM EMITE-CONTROLE-TOTAIS.
+           PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT OPERACOES.
+           OPEN I-O CHECKPOINT.
+           MOVE '1' TO CKP-CHAVE.
+           READ CHECKPOINT
+               INVALID KEY
+                   MOVE ZEROS TO CKP-ULTIMO-REG
+                   MOVE ZEROS TO CKP-QTD-GRAVADOS
+                   MOVE ZEROS TO CKP-HASH-TOTAL
+                   WRITE CKP-REGISTRO
+               NOT INVALID KEY
+                   MOVE CKP-QTD-GRAVADOS TO WRK-QTD-GRAVADOS
+                   MOVE CKP-HASH-TOTAL   TO WRK-HASH-TOTAL
+           END-READ.
+           MOVE CKP-ULTIMO-REG TO WRK-ULTIMO-CKPT.
+           MOVE ZEROS TO WRK-NUM-REGISTRO.
+           IF WRK-ULTIMO-CKPT > ZEROS
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS O '
+                       'REGISTRO ' WRK-ULTIMO-CKPT
+               OPEN EXTEND RESULTADO
+               PERFORM PULA-REGISTRO-PROCESSADO
+                   VARYING WRK-IDX-SKIP FROM 1 BY 1
+                   UNTIL WRK-IDX-SKIP > WRK-ULTIMO-CKPT
+           ELSE
+               OPEN OUTPUT RESULTADO
+           END-IF.
+           OPEN EXTEND EXCECOES.
+
+       PULA-REGISTRO-PROCESSADO.
+           READ OPERACOES
+               AT END
+                   SET WRK-FIM-ARQUIVO-OK TO TRUE
+           END-READ.
+           ADD 1 TO WRK-NUM-REGISTRO.
+
+       FECHA-ARQUIVOS.
+           MOVE ZEROS TO CKP-ULTIMO-REG.
+           MOVE ZEROS TO CKP-QTD-GRAVADOS.
+           MOVE ZEROS TO CKP-HASH-TOTAL.
+           REWRITE CKP-REGISTRO.
+           CLOSE CHECKPOINT.
+           CLOSE OPERACOES.
+           CLOSE RESULTADO.
+           CLOSE EXCECOES.
+
+       LER-OPERACAO.
+           READ OPERACOES
+               AT END
+                   SET WRK-FIM-ARQUIVO-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-NUM-REGISTRO
+                   MOVE OPE-NUM1 TO WRK-NUM1
+                   MOVE OPE-NUM2 TO WRK-NUM2
+           END-READ.
+
+       PROCESSA-OPERACAO.
+           MOVE ZEROS TO WRK-SOMA WRK-SUBTRACAO WRK-DIVISAO
+               WRK-RESTO WRK-MULTIPLIC WRK-MEDIA.
+           MOVE 'N' TO WRK-DIVISAO-SW.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-SOMA.
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-SUBTRACAO.
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-DIVISAO
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   SET WRK-DIVISAO-ERRO TO TRUE
+                   PERFORM REGISTRA-ERRO-DIVISAO
+           END-DIVIDE.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULTIPLIC.
+           COMPUTE WRK-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+           PERFORM GRAVA-RESULTADO.
+           IF WRK-RESULTADO-STATUS = '00'
+               ADD 1 TO WRK-QTD-GRAVADOS
+           END-IF.
+           ADD WRK-SOMA TO WRK-HASH-TOTAL.
+           MOVE WRK-NUM-REGISTRO TO CKP-ULTIMO-REG.
+           MOVE WRK-QTD-GRAVADOS TO CKP-QTD-GRAVADOS.
+           MOVE WRK-HASH-TOTAL   TO CKP-HASH-TOTAL.
+           REWRITE CKP-REGISTRO.
+           PERFORM LER-OPERACAO.
+
+       EMITE-CONTROLE-TOTAIS.
+           ACCEPT CTL-DATA FROM DATE YYYYMMDD.
+           MOVE 'PROGCOB12' TO CTL-PROGRAMA.
+           MOVE WRK-NUM-REGISTRO TO CTL-REGS-LIDOS.
+           MOVE WRK-QTD-GRAVADOS TO CTL-REGS-GRAVADOS.
+           MOVE WRK-HASH-TOTAL   TO CTL-HASH-TOTAL.
+           OPEN EXTEND CONTROLE.
+           WRITE CTL-REGISTRO.
+           CLOSE CONTROLE.
+
+       REGISTRA-ERRO-DIVISAO.
+           MOVE SPACES TO EXC-LINHA.
+           STRING 'DIVISAO POR ZERO NUM1=' WRK-NUM1
+               ' NUM2=' WRK-NUM2
+               DELIMITED BY SIZE INTO EXC-LINHA.
+           WRITE EXC-LINHA.
+
+       GRAVA-RESULTADO.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'NUM1=' WRK-NUM1 ' NUM2=' WRK-NUM2
+               ' SOMA=' WRK-SOMA ' SUBTRACAO=' WRK-SUBTRACAO
+               ' DIVISAO=' WRK-DIVISAO ' RESTO=' WRK-RESTO
+               ' MULTIPLICACAO=' WRK-MULTIPLIC
+               ' MEDIA=' WRK-MEDIA
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
