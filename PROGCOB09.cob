@@ -11,34 +11,309 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TAB ASSIGN TO "FRETETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FRETE-STATUS.
+           SELECT CLIENTE ASSIGN TO "CLIENTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLI-CODIGO
+               FILE STATUS IS WRK-CLIENTE-STATUS.
+           SELECT PENDENTE-UF ASSIGN TO "PENDENTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PENDENTE-STATUS.
+           SELECT STATUS-PEDIDO ASSIGN TO "STATUSPD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STP-NUM-PEDIDO
+               FILE STATUS IS WRK-STATUS-PEDIDO-ST.
+           SELECT NF-CONTROLE ASSIGN TO "NFCTRL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NFC-CHAVE
+               FILE STATUS IS WRK-NF-CONTROLE-ST.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
+           SELECT EXPORT-CSV ASSIGN TO "EXPFRETE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXPORT-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TAB.
+           COPY FRETEREG.
+       FD  CLIENTE.
+           COPY CLIREG.
+       FD  PENDENTE-UF.
+           COPY PENDREG.
+       FD  STATUS-PEDIDO.
+           COPY STATREG.
+       FD  NF-CONTROLE.
+           COPY NFCTLREG.
+       FD  AUDITORIA.
+           COPY AUDITREG.
+       FD  EXPORT-CSV.
+           COPY CSVLINHA.
        WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO   PIC X(20)    VALUE SPACES.
-       77 WRK-UF        PIC X(02)    VALUE SPACES.
-       77 WRK-VALOR     PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE     PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-EXPORT-CSV-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-PRODUTO       PIC X(20)    VALUE SPACES.
+       77 WRK-UF            PIC X(02)    VALUE SPACES.
+       77 WRK-VALOR         PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VALOR-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-VALOR-SW      PIC X(01)    VALUE 'N'.
+           88 WRK-VALOR-VALIDO VALUE 'S'.
+       77 WRK-FRETE         PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-FRETE-ED      PIC $Z.ZZ9,99 VALUE ZEROS.
+       77 WRK-FRETE-STATUS  PIC X(02)    VALUE SPACES.
+       77 WRK-CLI-CODIGO    PIC 9(06)    VALUE ZEROS.
+       77 WRK-CLI-CODIGO-SW PIC X(01)    VALUE 'N'.
+           88 WRK-CLI-CODIGO-VALIDO VALUE 'S'.
+       77 WRK-CLIENTE-STATUS PIC X(02)   VALUE SPACES.
+       77 WRK-PENDENTE-STATUS PIC X(02)  VALUE SPACES.
+       77 WRK-STATUS-PEDIDO-ST PIC X(02) VALUE SPACES.
+       77 WRK-NF-CONTROLE-ST  PIC X(02)  VALUE SPACES.
+       77 WRK-NUM-PEDIDO      PIC 9(08)  VALUE ZEROS.
+       77 WRK-DATA-HOJE       PIC 9(08)  VALUE ZEROS.
+       77 WRK-CLI-SW        PIC X(01)    VALUE 'N'.
+           88 WRK-CLI-ENCONTRADO VALUE 'S'.
+       77 WRK-MAX-ITENS     PIC 9(02)    VALUE 20.
+       77 WRK-QTD-ITENS     PIC 9(02)    VALUE ZEROS.
+       77 WRK-CONTINUA      PIC X(01)    VALUE 'S'.
+           88 WRK-MAIS-ITENS VALUE 'S'.
+       77 WRK-TOTAL-VALOR   PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-FRETE   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ICMS          PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ICMS-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-ICMS    PIC 9(07)V99 VALUE ZEROS.
+       01 WRK-TAB-PEDIDO.
+           02 WRK-ITEM-PEDIDO OCCURS 20 TIMES
+              INDEXED BY WRK-IDX-ITEM.
+               03 WRK-IT-PRODUTO PIC X(20).
+               03 WRK-IT-VALOR   PIC 9(06)V99.
+               03 WRK-IT-FRETE   PIC 9(04)V99.
+               03 WRK-IT-ICMS    PIC 9(06)V99.
+       77 WRK-PESO             PIC 9(04)    VALUE ZEROS.
+       77 WRK-PESO-SW          PIC X(01)    VALUE 'N'.
+           88 WRK-PESO-VALIDO VALUE 'S'.
+       77 WRK-TAXA-PESO        PIC 9(02)V99 VALUE ZEROS.
+       01 WRK-TAB-PESO-DADOS   PIC X(32)
+              VALUE '00050500002012000050250099995000'.
+       01 WRK-TAB-PESO REDEFINES WRK-TAB-PESO-DADOS.
+           02 WRK-PESO-FAIXA OCCURS 4 TIMES
+              INDEXED BY WRK-IDX-PESO.
+               03 WRK-PESO-ATE  PIC 9(04).
+               03 WRK-PESO-TAXA PIC 9(02)V99.
+       77 WRK-ZONA-TAXA        PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-ZONA-COD         PIC X(01)    VALUE SPACES.
+       01 WRK-TAB-ZONA-GRUPO.
+           02 WRK-TAB-ZONA-P1 PIC X(35)
+              VALUE '01000000199999991000020000000399999'.
+           02 WRK-TAB-ZONA-P2 PIC X(35)
+              VALUE '99205004000000059999999310006000000'.
+           02 WRK-TAB-ZONA-P3 PIC X(35)
+              VALUE '07999999941500800000009999999952000'.
+       01 WRK-TAB-ZONA REDEFINES WRK-TAB-ZONA-GRUPO.
+           02 WRK-ZONA-FAIXA OCCURS 5 TIMES
+              INDEXED BY WRK-IDX-ZONA.
+               03 WRK-ZONA-CEP-DE  PIC 9(08).
+               03 WRK-ZONA-CEP-ATE PIC 9(08).
+               03 WRK-ZONA-CODIGO  PIC X(01).
+               03 WRK-ZONA-VLTAXA  PIC 9(02)V99.
        PROCEDURE DIVISION.
+           OPEN INPUT FRETE-TAB.
+           OPEN INPUT CLIENTE.
+           OPEN EXTEND PENDENTE-UF.
+           OPEN I-O STATUS-PEDIDO.
+           OPEN I-O NF-CONTROLE.
+
+           DISPLAY 'CODIGO DO CLIENTE.. '
+           PERFORM CAPTURA-CLI-CODIGO UNTIL WRK-CLI-CODIGO-VALIDO.
+           MOVE WRK-CLI-CODIGO TO CLI-CODIGO.
+           READ CLIENTE
+               INVALID KEY
+                   PERFORM CLIENTE-NAO-CADASTRADO
+               NOT INVALID KEY
+                   SET WRK-CLI-ENCONTRADO TO TRUE
+           END-READ.
+
+           IF WRK-CLI-ENCONTRADO
+               IF CLI-CREDITO-BLOQUEADO
+                   PERFORM CLIENTE-COM-CREDITO-BLOQUEADO
+               ELSE
+                   PERFORM MONTA-PEDIDO
+               END-IF
+           END-IF.
+
+           CLOSE NF-CONTROLE.
+           CLOSE STATUS-PEDIDO.
+           CLOSE PENDENTE-UF.
+           CLOSE CLIENTE.
+           CLOSE FRETE-TAB.
+           GOBACK.
+
+       MONTA-PEDIDO.
+           DISPLAY 'CLIENTE.. ' CLI-NOME.
+           MOVE CLI-UF TO WRK-UF.
+           PERFORM BUSCA-ZONA-CEP.
+           DISPLAY 'ZONA DE ENTREGA (CEP).. ' WRK-ZONA-COD.
+           PERFORM LER-ITEM-PEDIDO
+               UNTIL NOT WRK-MAIS-ITENS
+                  OR WRK-QTD-ITENS >= WRK-MAX-ITENS.
+           PERFORM IMPRIME-TOTAL-PEDIDO.
+           PERFORM GRAVA-STATUS-PEDIDO.
+
+       LER-ITEM-PEDIDO.
            DISPLAY 'PRODUTO.. '
            ACCEPT WRK-PRODUTO.
            DISPLAY 'VALOR.. '
-           ACCEPT WRK-VALOR.
-           DISPLAY 'ESTADO A ENTREGAR.. '
-           ACCEPT WRK-UF.
-
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
-                   DISPLAY 'NAO PODEMOS ENTREGAR'
-           END-EVALUATE.
+           MOVE 'N' TO WRK-VALOR-SW.
+           PERFORM CAPTURA-VALOR UNTIL WRK-VALOR-VALIDO.
+           DISPLAY 'PESO (KG).. '
+           MOVE 'N' TO WRK-PESO-SW.
+           PERFORM CAPTURA-PESO UNTIL WRK-PESO-VALIDO.
+           PERFORM BUSCA-TAXA-PESO.
+
+           MOVE WRK-UF TO FRT-UF.
+           READ FRETE-TAB
+               INVALID KEY
+                   PERFORM UF-NAO-CADASTRADA
+               NOT INVALID KEY
+                   COMPUTE WRK-FRETE =
+                       (WRK-VALOR * FRT-MULT-FRETE)
+                       + WRK-TAXA-PESO + WRK-ZONA-TAXA
+                   COMPUTE WRK-ICMS =
+                       WRK-VALOR * FRT-ICMS-PERC / 100
+           END-READ.
+
+           ADD 1 TO WRK-QTD-ITENS.
+           SET WRK-IDX-ITEM TO WRK-QTD-ITENS.
+           MOVE WRK-PRODUTO TO WRK-IT-PRODUTO (WRK-IDX-ITEM).
+           MOVE WRK-VALOR   TO WRK-IT-VALOR   (WRK-IDX-ITEM).
+           MOVE WRK-FRETE   TO WRK-IT-FRETE   (WRK-IDX-ITEM).
+           MOVE WRK-ICMS    TO WRK-IT-ICMS    (WRK-IDX-ITEM).
+           ADD WRK-VALOR TO WRK-TOTAL-VALOR.
+           ADD WRK-FRETE TO WRK-TOTAL-FRETE.
+           ADD WRK-ICMS  TO WRK-TOTAL-ICMS.
+           PERFORM GRAVA-CSV-FRETE.
 
            DISPLAY '===================================='
            IF WRK-FRETE NOT EQUAL 0
                DISPLAY 'VALOR DO FRETE COM O PRODUTO ' WRK-FRETE
+               DISPLAY 'VALOR DO ICMS COM O PRODUTO. ' WRK-ICMS
+           END-IF.
+
+           IF WRK-QTD-ITENS < WRK-MAX-ITENS
+               DISPLAY 'MAIS UM ITEM NO PEDIDO (S/N).. '
+               ACCEPT WRK-CONTINUA
+           ELSE
+               MOVE 'N' TO WRK-CONTINUA
            END-IF.
 
-           STOP RUN.
+       BUSCA-ZONA-CEP.
+           SET WRK-IDX-ZONA TO 1.
+           SEARCH WRK-ZONA-FAIXA
+               AT END
+                   MOVE ZEROS  TO WRK-ZONA-TAXA
+                   MOVE SPACES TO WRK-ZONA-COD
+               WHEN CLI-CEP >= WRK-ZONA-CEP-DE  (WRK-IDX-ZONA)
+                AND CLI-CEP <= WRK-ZONA-CEP-ATE (WRK-IDX-ZONA)
+                   MOVE WRK-ZONA-VLTAXA (WRK-IDX-ZONA) TO WRK-ZONA-TAXA
+                   MOVE WRK-ZONA-CODIGO (WRK-IDX-ZONA) TO WRK-ZONA-COD
+           END-SEARCH.
+
+       BUSCA-TAXA-PESO.
+           SET WRK-IDX-PESO TO 1.
+           SEARCH WRK-PESO-FAIXA
+               AT END
+                   SET WRK-IDX-PESO TO 4
+               WHEN WRK-PESO <= WRK-PESO-ATE (WRK-IDX-PESO)
+                   CONTINUE
+           END-SEARCH.
+           MOVE WRK-PESO-TAXA (WRK-IDX-PESO) TO WRK-TAXA-PESO.
+
+       IMPRIME-TOTAL-PEDIDO.
+           DISPLAY '===================================='
+           DISPLAY 'ITENS DO PEDIDO....... ' WRK-QTD-ITENS.
+           DISPLAY 'TOTAL DOS PRODUTOS.... ' WRK-TOTAL-VALOR.
+           DISPLAY 'TOTAL DE FRETE........ ' WRK-TOTAL-FRETE.
+           DISPLAY 'TOTAL DE ICMS......... ' WRK-TOTAL-ICMS.
+
+       GRAVA-STATUS-PEDIDO.
+           PERFORM GERA-NUMERO-NF.
+           ACCEPT WRK-DATA-HOJE  FROM DATE YYYYMMDD.
+           MOVE WRK-NUM-PEDIDO TO STP-NUM-PEDIDO.
+           MOVE WRK-CLI-CODIGO TO STP-CLI-CODIGO.
+           SET STP-PENDENTE    TO TRUE.
+           MOVE WRK-DATA-HOJE  TO STP-DATA-STATUS.
+           WRITE STP-REGISTRO.
+           DISPLAY 'NOTA FISCAL NUMERO.... ' WRK-NUM-PEDIDO.
+           PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB09' TO AUD-PROGRAMA.
+           STRING 'PEDIDO NF=' WRK-NUM-PEDIDO ' CLIENTE='
+               WRK-CLI-CODIGO ' TOTAL=' WRK-TOTAL-VALOR
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+       GRAVA-CSV-FRETE.
+           MOVE WRK-VALOR TO WRK-VALOR-ED.
+           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE WRK-ICMS  TO WRK-ICMS-ED.
+           STRING WRK-CLI-CODIGO ';' WRK-PRODUTO ';' WRK-VALOR-ED ';'
+               WRK-FRETE-ED ';' WRK-ICMS-ED
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           OPEN EXTEND EXPORT-CSV.
+           WRITE CSV-REGISTRO.
+           CLOSE EXPORT-CSV.
+
+       GERA-NUMERO-NF.
+           MOVE '1' TO NFC-CHAVE.
+           READ NF-CONTROLE
+               INVALID KEY
+                   MOVE 1 TO NFC-ULTIMO-NUM
+                   WRITE NFC-REGISTRO
+               NOT INVALID KEY
+                   ADD 1 TO NFC-ULTIMO-NUM
+                   REWRITE NFC-REGISTRO
+           END-READ.
+           MOVE NFC-ULTIMO-NUM TO WRK-NUM-PEDIDO.
+
+       UF-NAO-CADASTRADA.
+           DISPLAY 'NAO PODEMOS ENTREGAR'.
+           MOVE ZEROS TO WRK-FRETE WRK-ICMS.
+           MOVE WRK-CLI-CODIGO TO PND-CLI-CODIGO.
+           MOVE WRK-PRODUTO    TO PND-PRODUTO.
+           MOVE WRK-VALOR      TO PND-VALOR.
+           MOVE WRK-UF         TO PND-UF.
+           WRITE PND-REGISTRO.
+
+       CLIENTE-NAO-CADASTRADO.
+           DISPLAY 'CLIENTE NAO CADASTRADO'.
+
+       CLIENTE-COM-CREDITO-BLOQUEADO.
+           DISPLAY 'CLIENTE COM CREDITO BLOQUEADO - PEDIDO NAO ACEITO'.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-CLI-CODIGO
+               VALIDNUM-CAMPO     BY WRK-CLI-CODIGO
+               VALIDNUM-CHAVE-SW  BY WRK-CLI-CODIGO-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-VALOR
+               VALIDNUM-CAMPO     BY WRK-VALOR
+               VALIDNUM-CHAVE-SW  BY WRK-VALOR-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-PESO
+               VALIDNUM-CAMPO     BY WRK-PESO
+               VALIDNUM-CHAVE-SW  BY WRK-PESO-SW.
