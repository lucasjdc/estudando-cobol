@@ -11,16 +11,234 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS ASSIGN TO "EMPREGAD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-MATRICULA
+               FILE STATUS IS WRK-EMPREGADOS-ST.
+           SELECT HOLERITE ASSIGN TO "HOLERITE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HOLERITE-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
+           SELECT EXPORT-CSV ASSIGN TO "EXPFOLHA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXPORT-CSV-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS.
+           COPY EMPREGREG.
+       FD  HOLERITE.
+       01  HOL-LINHA PIC X(80).
+       FD  AUDITORIA.
+           COPY AUDITREG.
+       FD  EXPORT-CSV.
+           COPY CSVLINHA.
        WORKING-STORAGE SECTION.
+       77 WRK-EMPREGADOS-ST    PIC X(02) VALUE SPACES.
+       77 WRK-HOLERITE-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-EXPORT-CSV-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-PAGINA          PIC 9(03) VALUE ZEROS.
+       77 WRK-DATA-HOJE       PIC 9(08) VALUE ZEROS.
+       77 WRK-MATRICULA  PIC 9(06) VALUE ZEROS.
+       77 WRK-MATRICULA-SW PIC X(01) VALUE 'N'.
+           88 WRK-MATRICULA-VALIDO VALUE 'S'.
+       77 WRK-EMP-SW     PIC X(01) VALUE 'N'.
+           88 WRK-EMP-ENCONTRADO VALUE 'S'.
        77 WRK-NOME       PIC X(20) VALUE SPACES.
        77 WRK-SALARIO    PIC 9(06)V99 VALUE ZEROS.
        77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-HORAS-EXTRA     PIC 9(03) VALUE ZEROS.
+       77 WRK-HORAS-EXTRA-SW  PIC X(01) VALUE 'N'.
+           88 WRK-HORAS-EXTRA-VALIDO VALUE 'S'.
+       77 WRK-MULT-HORA-EXTRA PIC 9V99 VALUE 1,50.
+       77 WRK-VALOR-HORA      PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VALOR-EXTRA     PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-VALOR-EXTRA-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-BONUS           PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-BONUS-SW        PIC X(01) VALUE 'N'.
+           88 WRK-BONUS-VALIDO VALUE 'S'.
+       77 WRK-BONUS-ED        PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF          PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO       PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-YTD-ED        PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       01 WRK-TAB-IRRF-GRUPO.
+           02 WRK-TAB-IRRF-P1 PIC X(30)
+              VALUE '002000000000000000003000000750'.
+           02 WRK-TAB-IRRF-P2 PIC X(30)
+              VALUE '015000004000001500037500005000'.
+           02 WRK-TAB-IRRF-P3 PIC X(30)
+              VALUE '002250067500009999992750092500'.
+       01 WRK-TAB-IRRF REDEFINES WRK-TAB-IRRF-GRUPO.
+           02 WRK-IRRF-FAIXA OCCURS 5 TIMES
+              INDEXED BY WRK-IDX-IRRF.
+               03 WRK-IRRF-ATE     PIC 9(06)V99.
+               03 WRK-IRRF-ALIQ    PIC 9(02)V99.
+               03 WRK-IRRF-DEDUCAO PIC 9(04)V99.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME    FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
+           OPEN I-O EMPREGADOS.
+           DISPLAY 'MATRICULA DO EMPREGADO. '.
+           PERFORM CAPTURA-MATRICULA UNTIL WRK-MATRICULA-VALIDO.
+           MOVE WRK-MATRICULA TO EMP-MATRICULA.
+           READ EMPREGADOS
+               INVALID KEY
+                   PERFORM EMPREGADO-NAO-ENCONTRADO
+               NOT INVALID KEY
+                   SET WRK-EMP-ENCONTRADO TO TRUE
+           END-READ.
+
+           IF WRK-EMP-ENCONTRADO
+               PERFORM PROCESSA-FOLHA
+           END-IF.
+
+           CLOSE EMPREGADOS.
+           GOBACK.
+
+       PROCESSA-FOLHA.
+           MOVE EMP-NOME TO WRK-NOME.
+           DISPLAY 'HORAS EXTRAS NO MES... '.
+           PERFORM CAPTURA-HORAS-EXTRA UNTIL WRK-HORAS-EXTRA-VALIDO.
+           DISPLAY 'BONUS DO MES.......... '.
+           PERFORM CAPTURA-BONUS UNTIL WRK-BONUS-VALIDO.
+           COMPUTE WRK-VALOR-HORA = EMP-SALARIO-BASE / 220.
+           COMPUTE WRK-VALOR-EXTRA =
+               WRK-VALOR-HORA * WRK-MULT-HORA-EXTRA * WRK-HORAS-EXTRA.
+           COMPUTE WRK-SALARIO =
+               EMP-SALARIO-BASE + WRK-VALOR-EXTRA + WRK-BONUS.
+           MOVE WRK-VALOR-EXTRA TO WRK-VALOR-EXTRA-ED.
+           MOVE WRK-BONUS       TO WRK-BONUS-ED.
       ******************** MOSTRA DADOS
            DISPLAY 'NOME ' WRK-NOME.
            MOVE WRK-SALARIO TO WRK-SALARIO-ED.
            DISPLAY 'SALARIO ' WRK-SALARIO-ED.
-           STOP RUN.
+           PERFORM CALCULA-IRRF.
+           MOVE WRK-IRRF TO WRK-IRRF-ED.
+           COMPUTE WRK-LIQUIDO = WRK-SALARIO - WRK-IRRF.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           DISPLAY 'IRRF ' WRK-IRRF-ED.
+           DISPLAY 'SALARIO LIQUIDO ' WRK-LIQUIDO-ED.
+           ADD WRK-SALARIO TO EMP-YTD-ACUMULADO.
+           REWRITE EMP-REGISTRO.
+           MOVE EMP-YTD-ACUMULADO TO WRK-YTD-ED.
+           DISPLAY 'ACUMULADO NO ANO ' WRK-YTD-ED.
+           PERFORM IMPRIME-HOLERITE.
+           PERFORM GRAVA-AUDITORIA.
+           PERFORM GRAVA-CSV-FOLHA.
+
+       EMPREGADO-NAO-ENCONTRADO.
+           DISPLAY 'EMPREGADO NAO ENCONTRADO'.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB04' TO AUD-PROGRAMA.
+           STRING 'FOLHA MATRICULA=' WRK-MATRICULA
+               ' LIQUIDO=' WRK-LIQUIDO-ED
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+       GRAVA-CSV-FOLHA.
+           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
+           MOVE WRK-BONUS   TO WRK-BONUS-ED.
+           MOVE WRK-IRRF    TO WRK-IRRF-ED.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           STRING WRK-MATRICULA ';' WRK-NOME ';' WRK-SALARIO-ED ';'
+               WRK-HORAS-EXTRA ';' WRK-BONUS-ED ';' WRK-IRRF-ED ';'
+               WRK-LIQUIDO-ED
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           OPEN EXTEND EXPORT-CSV.
+           WRITE CSV-REGISTRO.
+           CLOSE EXPORT-CSV.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-MATRICULA
+               VALIDNUM-CAMPO     BY WRK-MATRICULA
+               VALIDNUM-CHAVE-SW  BY WRK-MATRICULA-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-HORAS-EXTRA
+               VALIDNUM-CAMPO     BY WRK-HORAS-EXTRA
+               VALIDNUM-CHAVE-SW  BY WRK-HORAS-EXTRA-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-BONUS
+               VALIDNUM-CAMPO     BY WRK-BONUS
+               VALIDNUM-CHAVE-SW  BY WRK-BONUS-SW.
+
+       IMPRIME-HOLERITE.
+           OPEN OUTPUT HOLERITE.
+           ADD 1 TO WRK-PAGINA.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           PERFORM IMPRIME-CABECALHO-HOLERITE.
+           PERFORM IMPRIME-DETALHE-HOLERITE.
+           PERFORM IMPRIME-RODAPE-HOLERITE.
+           CLOSE HOLERITE.
+
+       IMPRIME-CABECALHO-HOLERITE.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'RECIBO DE PAGAMENTO DE SALARIO'
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'PAGINA ' WRK-PAGINA '   COMPETENCIA ' WRK-DATA-HOJE
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE ALL '-' TO HOL-LINHA.
+           WRITE HOL-LINHA.
+
+       IMPRIME-DETALHE-HOLERITE.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'FUNCIONARIO.......... ' WRK-NOME
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'HORAS EXTRAS.......... ' WRK-VALOR-EXTRA-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'BONUS................. ' WRK-BONUS-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'SALARIO BRUTO......... ' WRK-SALARIO-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'DESCONTO IRRF......... ' WRK-IRRF-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+
+       IMPRIME-RODAPE-HOLERITE.
+           MOVE ALL '-' TO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'SALARIO LIQUIDO....... ' WRK-LIQUIDO-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+           MOVE SPACES TO HOL-LINHA.
+           STRING 'ACUMULADO NO ANO...... ' WRK-YTD-ED
+               DELIMITED BY SIZE INTO HOL-LINHA.
+           WRITE HOL-LINHA.
+
+       CALCULA-IRRF.
+           SET WRK-IDX-IRRF TO 1.
+           SEARCH WRK-IRRF-FAIXA
+               AT END
+                   SET WRK-IDX-IRRF TO 5
+               WHEN WRK-SALARIO <= WRK-IRRF-ATE (WRK-IDX-IRRF)
+                   CONTINUE
+           END-SEARCH.
+           COMPUTE WRK-IRRF =
+               (WRK-SALARIO * WRK-IRRF-ALIQ (WRK-IDX-IRRF) / 100)
+               - WRK-IRRF-DEDUCAO (WRK-IDX-IRRF).
+           IF WRK-IRRF < 0
+               MOVE ZEROS TO WRK-IRRF
+           END-IF.
