@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB15.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: MENU DE OPERADOR PARA CHAMAR OS PROGRAMAS
+      * PROGCOB02 A PROGCOB09 PELO NOME DA FUNCAO, SEM QUE O
+      * OPERADOR PRECISE MEMORIZAR O ID DO PROGRAMA
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO      PIC 9(02) VALUE ZEROS.
+       77 WRK-OPCAO-SW   PIC X(01) VALUE 'N'.
+           88 WRK-OPCAO-VALIDO VALUE 'S'.
+       77 WRK-SAIR-SW    PIC X(01) VALUE 'N'.
+           88 WRK-SAIR   VALUE 'S'.
+       PROCEDURE DIVISION.
+           PERFORM EXIBE-MENU
+               UNTIL WRK-SAIR.
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY '===================================='.
+           DISPLAY 'MENU PRINCIPAL - SISTEMA PROGCOB'.
+           DISPLAY '===================================='.
+           DISPLAY '01 - CADASTRO DE NOME (PROGCOB02)'.
+           DISPLAY '02 - VALIDACAO DE DATA (PROGCOB03)'.
+           DISPLAY '03 - FOLHA DE PAGAMENTO (PROGCOB04)'.
+           DISPLAY '04 - OPERADORES ARITMETICOS (PROGCOB05)'.
+           DISPLAY '05 - RAZAO DE CONTA CORRENTE (PROGCOB06)'.
+           DISPLAY '06 - MEDIA DE NOTAS COM IF (PROGCOB07)'.
+           DISPLAY '07 - MEDIA DE NOTAS COM EVALUATE (PROGCOB08)'.
+           DISPLAY '08 - COTACAO DE FRETE (PROGCOB09)'.
+           DISPLAY '00 - SAIR'.
+           DISPLAY '===================================='.
+           DISPLAY 'OPCAO.. '.
+           MOVE 'N' TO WRK-OPCAO-SW.
+           PERFORM CAPTURA-OPCAO UNTIL WRK-OPCAO-VALIDO.
+           EVALUATE WRK-OPCAO
+               WHEN 01
+                   CALL 'PROGCOB02'
+               WHEN 02
+                   CALL 'PROGCOB03'
+               WHEN 03
+                   CALL 'PROGCOB04'
+               WHEN 04
+                   CALL 'PROGCOB05'
+               WHEN 05
+                   CALL 'PROGCOB06'
+               WHEN 06
+                   CALL 'PROGCOB07'
+               WHEN 07
+                   CALL 'PROGCOB08'
+               WHEN 08
+                   CALL 'PROGCOB09'
+               WHEN 00
+                   SET WRK-SAIR TO TRUE
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-OPCAO
+               VALIDNUM-CAMPO     BY WRK-OPCAO
+               VALIDNUM-CHAVE-SW  BY WRK-OPCAO-SW.
