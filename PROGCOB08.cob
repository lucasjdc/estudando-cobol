@@ -11,23 +11,282 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO "ALUNOS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ALU-MATRICULA
+               FILE STATUS IS WRK-ALUNOS-STATUS.
+           SELECT HISTORICO ASSIGN TO "HISTORIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HISTORICO-STATUS.
+           SELECT BOLETIM ASSIGN TO "BOLETIM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-BOLETIM-STATUS.
+           SELECT RECUPERACAO ASSIGN TO "RECUPERA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REC-MATRICULA
+               FILE STATUS IS WRK-RECUPERACAO-ST.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
+           SELECT EXPORT-CSV ASSIGN TO "EXPNOTAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXPORT-CSV-STATUS.
+           SELECT PARAMETROS ASSIGN TO "PARMNOTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARAMETROS-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY ALUNOREG.
+       FD  HISTORICO.
+           COPY HISTREG.
+       FD  BOLETIM.
+       01  BOL-LINHA PIC X(80).
+       FD  RECUPERACAO.
+           COPY RECUPREG.
+       FD  AUDITORIA.
+           COPY AUDITREG.
+       FD  EXPORT-CSV.
+           COPY CSVLINHA.
+       FD  PARAMETROS.
+           COPY PARAMREG.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1     PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2     PIC 9(02) VALUE ZEROS.
+       77 WRK-ALUNOS-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-EXPORT-CSV-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-PARAMETROS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-NOTA-APROVACAO   PIC 9(02)V9 VALUE 6.
+       77 WRK-NOTA-RECUPERACAO PIC 9(02)V9 VALUE 2.
+       77 WRK-HISTORICO-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-BOLETIM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-RECUPERACAO-ST   PIC X(02) VALUE SPACES.
+       77 WRK-PAGINA           PIC 9(03) VALUE ZEROS.
+       77 WRK-DISC-NUM         PIC 9(02) VALUE ZEROS.
+       77 WRK-MATRICULA PIC 9(06) VALUE ZEROS.
+       77 WRK-MATRICULA-SW PIC X(01) VALUE 'N'.
+           88 WRK-MATRICULA-VALIDO VALUE 'S'.
+       77 WRK-ALUNO-SW  PIC X(01) VALUE 'N'.
+           88 WRK-ALUNO-ENCONTRADO VALUE 'S'.
+       77 WRK-NOTA-SW   PIC X(01) VALUE 'N'.
+           88 WRK-NOTA-VALIDO VALUE 'S'.
+       01 WRK-TAB-PESOS-DADOS.
+           02 WRK-TAB-PESOS-LIT PIC X(08) VALUE '02030203'.
+       01 WRK-TAB-PESOS REDEFINES WRK-TAB-PESOS-DADOS.
+           02 WRK-PESO-DISCIPLINA PIC 9(02) OCCURS 4 TIMES
+              INDEXED BY WRK-IDX-PESO.
+       01 WRK-TAB-NOTAS.
+           02 WRK-NOTA-DISCIPLINA PIC 9(02)V9 OCCURS 4 TIMES
+              INDEXED BY WRK-IDX-NOTA.
+       77 WRK-QTD-DISCIPLINAS PIC 9(02) VALUE 4.
+       77 WRK-SOMA-PONDERADA  PIC 9(04)V9 VALUE ZEROS.
+       77 WRK-SOMA-PESOS      PIC 9(02)   VALUE ZEROS.
        77 WRK-MEDIA     PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA-ED  PIC $Z9,9 VALUE ZEROS.
+       77 WRK-SITUACAO  PIC X(15) VALUE SPACES.
+       77 WRK-PERC-FREQUENCIA PIC 9(03) VALUE ZEROS.
+       77 WRK-PERC-FREQ-SW    PIC X(01) VALUE 'N'.
+           88 WRK-PERC-FREQ-VALIDO VALUE 'S'.
+       77 WRK-PERC-FREQ-MINIMO PIC 9(03) VALUE 75.
+       77 WRK-FALTA-SW  PIC X(01) VALUE 'N'.
+           88 WRK-REPROVADO-POR-FALTA VALUE 'S'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           PERFORM LE-PARAMETROS.
+           OPEN INPUT ALUNOS.
+           OPEN I-O RECUPERACAO.
+           DISPLAY 'MATRICULA DO ALUNO... '.
+           PERFORM CAPTURA-MATRICULA UNTIL WRK-MATRICULA-VALIDO.
+           MOVE WRK-MATRICULA TO ALU-MATRICULA.
+           READ ALUNOS
+               INVALID KEY
+                   PERFORM ALUNO-NAO-ENCONTRADO
+               NOT INVALID KEY
+                   SET WRK-ALUNO-ENCONTRADO TO TRUE
+           END-READ.
+           CLOSE ALUNOS.
+
+           IF WRK-ALUNO-ENCONTRADO
+               PERFORM PROCESSA-NOTAS
+           END-IF.
+
+           CLOSE RECUPERACAO.
+           GOBACK.
+
+       PROCESSA-NOTAS.
+           DISPLAY 'ALUNO... ' ALU-NOME.
+           PERFORM CAPTURA-NOTA
+               VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-DISCIPLINAS.
+           PERFORM CALCULA-MEDIA-PONDERADA.
            DISPLAY 'MEDIA ' WRK-MEDIA.
+           DISPLAY 'PERCENTUAL DE FREQUENCIA... '.
+           PERFORM CAPTURA-PERC-FREQ UNTIL WRK-PERC-FREQ-VALIDO.
+           IF WRK-PERC-FREQUENCIA < WRK-PERC-FREQ-MINIMO
+               SET WRK-REPROVADO-POR-FALTA TO TRUE
+           END-IF.
+           IF WRK-REPROVADO-POR-FALTA
+               MOVE 'REPROV. FALTA' TO WRK-SITUACAO
+           ELSE
              EVALUATE WRK-MEDIA
-               WHEN 6 THRU 10
-                   DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,9
-                   DISPLAY 'RECUPERACAO'
+               WHEN WRK-NOTA-APROVACAO THRU 10
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+               WHEN WRK-NOTA-RECUPERACAO THRU 5,9
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
                WHEN OTHER
-                   DISPLAY 'REPROVADO'
-               END-EVALUATE.
-4
-           STOP RUN.
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+               END-EVALUATE
+           END-IF.
+           DISPLAY WRK-SITUACAO.
+           IF WRK-SITUACAO = 'RECUPERACAO'
+               PERFORM GRAVA-RECUPERACAO-PENDENTE
+           END-IF.
+           PERFORM GRAVA-HISTORICO.
+           PERFORM IMPRIME-BOLETIM.
+           PERFORM GRAVA-AUDITORIA.
+           PERFORM GRAVA-CSV-NOTAS.
+
+       CAPTURA-NOTA.
+           DISPLAY 'NOTA DA DISCIPLINA ' WRK-IDX-NOTA
+                   ' (PESO ' WRK-PESO-DISCIPLINA (WRK-IDX-NOTA)
+                   ')... '.
+           MOVE 'N' TO WRK-NOTA-SW.
+           PERFORM CAPTURA-UMA-NOTA UNTIL WRK-NOTA-VALIDO.
+
+       CALCULA-MEDIA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           PERFORM ACUMULA-NOTA-PONDERADA
+               VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-DISCIPLINAS.
+           COMPUTE WRK-MEDIA = WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
+
+       ACUMULA-NOTA-PONDERADA.
+           COMPUTE WRK-SOMA-PONDERADA = WRK-SOMA-PONDERADA +
+               (WRK-NOTA-DISCIPLINA (WRK-IDX-NOTA)
+                   * WRK-PESO-DISCIPLINA (WRK-IDX-NOTA)).
+           ADD WRK-PESO-DISCIPLINA (WRK-IDX-NOTA)
+               TO WRK-SOMA-PESOS.
+
+       GRAVA-HISTORICO.
+           MOVE WRK-MATRICULA TO HIS-MATRICULA.
+           MOVE WRK-MEDIA     TO HIS-MEDIA.
+           MOVE WRK-SITUACAO  TO HIS-SITUACAO.
+           OPEN EXTEND HISTORICO.
+           WRITE HIS-REGISTRO.
+           CLOSE HISTORICO.
+
+       ALUNO-NAO-ENCONTRADO.
+           DISPLAY 'ALUNO NAO ENCONTRADO'.
+
+       LE-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF WRK-PARAMETROS-STATUS = '00'
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE PAR-NOTA-APROVACAO   TO WRK-NOTA-APROVACAO
+                       MOVE PAR-NOTA-RECUPERACAO TO WRK-NOTA-RECUPERACAO
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       GRAVA-RECUPERACAO-PENDENTE.
+           MOVE WRK-MATRICULA TO REC-MATRICULA.
+           READ RECUPERACAO
+               INVALID KEY
+                   MOVE WRK-MEDIA TO REC-MEDIA-ORIGINAL
+                   SET REC-PENDENTE TO TRUE
+                   WRITE REC-REGISTRO
+               NOT INVALID KEY
+                   MOVE WRK-MEDIA TO REC-MEDIA-ORIGINAL
+                   SET REC-PENDENTE TO TRUE
+                   REWRITE REC-REGISTRO
+           END-READ.
+
+       IMPRIME-BOLETIM.
+           ADD 1 TO WRK-PAGINA.
+           OPEN EXTEND BOLETIM.
+           PERFORM IMPRIME-CABECALHO-BOLETIM.
+           PERFORM IMPRIME-DETALHE-BOLETIM
+               VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-DISCIPLINAS.
+           PERFORM IMPRIME-RODAPE-BOLETIM.
+           CLOSE BOLETIM.
+
+       IMPRIME-CABECALHO-BOLETIM.
+           MOVE ALL '-' TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'BOLETIM ESCOLAR' ' - PAGINA ' WRK-PAGINA
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'MATRICULA: ' WRK-MATRICULA ' NOME: ' ALU-NOME
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE ALL '-' TO BOL-LINHA.
+           WRITE BOL-LINHA.
+
+       IMPRIME-DETALHE-BOLETIM.
+           SET WRK-DISC-NUM TO WRK-IDX-NOTA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'DISCIPLINA ' WRK-DISC-NUM
+               ' (PESO ' WRK-PESO-DISCIPLINA (WRK-IDX-NOTA) ')'
+               ' NOTA: ' WRK-NOTA-DISCIPLINA (WRK-IDX-NOTA)
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+
+       IMPRIME-RODAPE-BOLETIM.
+           MOVE ALL '-' TO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'MEDIA FINAL: ' WRK-MEDIA
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'FREQUENCIA: ' WRK-PERC-FREQUENCIA '%'
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE SPACES TO BOL-LINHA.
+           STRING 'SITUACAO: ' WRK-SITUACAO
+               DELIMITED BY SIZE INTO BOL-LINHA.
+           WRITE BOL-LINHA.
+           MOVE ALL '-' TO BOL-LINHA.
+           WRITE BOL-LINHA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB08' TO AUD-PROGRAMA.
+           STRING 'MATRICULA=' WRK-MATRICULA ' MEDIA=' WRK-MEDIA
+               ' SITUACAO=' WRK-SITUACAO
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+       GRAVA-CSV-NOTAS.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           STRING WRK-MATRICULA ';' ALU-NOME ';' WRK-MEDIA-ED ';'
+               WRK-SITUACAO ';' WRK-PERC-FREQUENCIA
+               DELIMITED BY SIZE INTO CSV-LINHA.
+           OPEN EXTEND EXPORT-CSV.
+           WRITE CSV-REGISTRO.
+           CLOSE EXPORT-CSV.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-MATRICULA
+               VALIDNUM-CAMPO     BY WRK-MATRICULA
+               VALIDNUM-CHAVE-SW  BY WRK-MATRICULA-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-UMA-NOTA
+               VALIDNUM-CAMPO     BY WRK-NOTA-DISCIPLINA (WRK-IDX-NOTA)
+               VALIDNUM-CHAVE-SW  BY WRK-NOTA-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-PERC-FREQ
+               VALIDNUM-CAMPO     BY WRK-PERC-FREQUENCIA
+               VALIDNUM-CHAVE-SW  BY WRK-PERC-FREQ-SW.
