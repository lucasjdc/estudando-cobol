@@ -0,0 +1,9 @@
+      *****************************************************
+      * OPETRREG.CPY
+      * LAYOUT DO REGISTRO DE ENTRADA DO LOTE DE OPERACOES
+      * (ARQUIVO OPERACOES) - PAR DE NUMEROS POR REGISTRO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 OPE-REGISTRO.
+           02 OPE-NUM1 PIC 9(02).
+           02 OPE-NUM2 PIC 9(02).
