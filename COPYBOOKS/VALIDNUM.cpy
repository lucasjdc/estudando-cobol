@@ -0,0 +1,19 @@
+      *****************************************************
+      * VALIDNUM.CPY
+      * ROTINA COMPARTILHADA DE CAPTURA DE UM CAMPO NUMERICO
+      * VIA ACCEPT - REPETE A CAPTURA ENQUANTO O VALOR DIGI-
+      * TADO NAO FOR NUMERICO, EVITANDO QUE UMA ENTRADA
+      * INVALIDA CORROMPA SILENCIOSAMENTE O CAMPO DE DESTINO.
+      * USAR VIA COPY ... REPLACING, INFORMANDO O NOME DO
+      * PARAGRAFO, O CAMPO A CAPTURAR E O SEU SWITCH 88 DE
+      * "VALIDO", E CHAMAR COM PERFORM <PARAGRAFO> UNTIL
+      * <CAMPO>-VALIDO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       VALIDNUM-PARAGRAFO.
+           ACCEPT VALIDNUM-CAMPO.
+           IF VALIDNUM-CAMPO IS NUMERIC
+               MOVE 'S' TO VALIDNUM-CHAVE-SW
+           ELSE
+               DISPLAY 'ENTRADA INVALIDA - DIGITE APENAS NUMEROS'
+           END-IF.
