@@ -0,0 +1,12 @@
+      *****************************************************
+      * ESTATREG.CPY
+      * LAYOUT DO REGISTRO DE ESTATISTICAS ACUMULADAS DO
+      * PROGCOB05 (ARQUIVO ESTATISTICAS) - REGISTRO UNICO,
+      * CHAVE FIXA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 EST-REGISTRO.
+           02 EST-CHAVE          PIC X(01).
+           02 EST-QTD-EXECUCOES  PIC 9(06).
+           02 EST-TOTAL-SOMA     PIC 9(08).
+           02 EST-MEDIA-ACUM     PIC 9(06)V99.
