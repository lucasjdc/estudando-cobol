@@ -0,0 +1,9 @@
+      *****************************************************
+      * SALDOREG.CPY
+      * LAYOUT DO REGISTRO DE SALDO CORRENTE DA CONTA
+      * (ARQUIVO SALDO-CONTROLE) - REGISTRO UNICO, CHAVE FIXA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 SLD-REGISTRO.
+           02 SLD-CHAVE  PIC X(01).
+           02 SLD-SALDO  PIC S9(08)V99.
