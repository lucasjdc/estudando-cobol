@@ -0,0 +1,11 @@
+      *****************************************************
+      * ALUNOREG.CPY
+      * LAYOUT DO REGISTRO DO CADASTRO DE ALUNOS (ARQUIVO
+      * ALUNOS)
+      * CHAVE.: ALU-MATRICULA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 ALU-REGISTRO.
+           02 ALU-MATRICULA  PIC 9(06).
+           02 ALU-NOME       PIC X(30).
+           02 FILLER         PIC X(10).
