@@ -0,0 +1,13 @@
+      *****************************************************
+      * NOTATREG.CPY
+      * LAYOUT DO REGISTRO DE TRANSACAO DE NOTAS DA TURMA
+      * (ARQUIVO TURMA) - UM REGISTRO POR ALUNO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 TRN-REGISTRO.
+           02 TRN-MATRICULA    PIC 9(06).
+           02 TRN-NOTA1        PIC 9(02)V9.
+           02 TRN-NOTA2        PIC 9(02)V9.
+           02 TRN-NOTA3        PIC 9(02)V9.
+           02 TRN-NOTA4        PIC 9(02)V9.
+           02 TRN-FREQUENCIA   PIC 9(03).
