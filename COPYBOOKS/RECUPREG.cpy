@@ -0,0 +1,13 @@
+      *****************************************************
+      * RECUPREG.CPY
+      * LAYOUT DO REGISTRO DE RECUPERACAO PENDENTE (ARQUIVO
+      * RECUPERA) - UM REGISTRO POR ALUNO EM RECUPERACAO
+      * CHAVE.: REC-MATRICULA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 REC-REGISTRO.
+           02 REC-MATRICULA      PIC 9(06).
+           02 REC-MEDIA-ORIGINAL PIC 9(02)V9.
+           02 REC-SITUACAO       PIC X(01).
+               88 REC-PENDENTE   VALUE 'P'.
+               88 REC-RESOLVIDO  VALUE 'R'.
