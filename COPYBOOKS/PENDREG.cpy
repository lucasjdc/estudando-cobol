@@ -0,0 +1,11 @@
+      *****************************************************
+      * PENDREG.CPY
+      * LAYOUT DO REGISTRO DE PEDIDOS COM UF NAO ATENDIDA
+      * (ARQUIVO PENDENTE-UF)
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 PND-REGISTRO.
+           02 PND-CLI-CODIGO PIC 9(06).
+           02 PND-PRODUTO    PIC X(20).
+           02 PND-VALOR      PIC 9(06)V99.
+           02 PND-UF         PIC X(02).
