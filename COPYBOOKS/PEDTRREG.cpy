@@ -0,0 +1,10 @@
+      *****************************************************
+      * PEDTRREG.CPY
+      * LAYOUT DO REGISTRO DE TRANSACAO DE PEDIDO (BATCH)
+      * USADO PELO ARQUIVO DE ENTRADA DIARIO DE PEDIDOS
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 PTR-REGISTRO.
+           02 PTR-PRODUTO PIC X(20).
+           02 PTR-VALOR   PIC 9(06)V99.
+           02 PTR-UF      PIC X(02).
