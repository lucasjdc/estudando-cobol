@@ -0,0 +1,9 @@
+      *****************************************************
+      * NFCTLREG.CPY
+      * LAYOUT DO REGISTRO DE CONTROLE DE NUMERACAO DE NF
+      * (ARQUIVO NF-CONTROLE) - REGISTRO UNICO, CHAVE FIXA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 NFC-REGISTRO.
+           02 NFC-CHAVE       PIC X(01).
+           02 NFC-ULTIMO-NUM  PIC 9(08).
