@@ -0,0 +1,15 @@
+      *****************************************************
+      * EMPREGREG.CPY
+      * LAYOUT DO REGISTRO DO CADASTRO DE EMPREGADOS
+      * (ARQUIVO EMPREGADOS)
+      * CHAVE.: EMP-MATRICULA
+      * 2026-08-09 LC  CRIACAO
+      * 2026-08-09 LC  INCLUIDO EMP-YTD-ACUMULADO (TOTAL ANUAL)
+      *****************************************************
+       01 EMP-REGISTRO.
+           02 EMP-MATRICULA      PIC 9(06).
+           02 EMP-NOME           PIC X(30).
+           02 EMP-SALARIO-BASE   PIC 9(06)V99.
+           02 EMP-DATA-ADMISSAO  PIC 9(08).
+           02 EMP-YTD-ACUMULADO  PIC 9(08)V99.
+           02 FILLER             PIC X(02).
