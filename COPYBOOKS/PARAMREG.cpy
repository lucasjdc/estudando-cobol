@@ -0,0 +1,12 @@
+      *****************************************************
+      * PARAMREG.CPY
+      * LAYOUT DO REGISTRO DE PARAMETROS DE NOTA - REGISTRO
+      * UNICO, LIDO NA ABERTURA DO PROGRAMA, PERMITINDO QUE
+      * A NOTA MINIMA DE APROVACAO E A DE ENCAMINHAMENTO A
+      * RECUPERACAO SEJAM AJUSTADAS SEM RECOMPILACAO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 PAR-REGISTRO.
+           02 PAR-NOTA-APROVACAO   PIC 9(02)V9.
+           02 PAR-NOTA-RECUPERACAO PIC 9(02)V9.
+           02 FILLER               PIC X(75).
