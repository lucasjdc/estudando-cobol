@@ -0,0 +1,16 @@
+      *****************************************************
+      * CLIREG.CPY
+      * LAYOUT DO REGISTRO DO CADASTRO DE CLIENTES (CLIENTE)
+      * CHAVE.: CLI-CODIGO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 CLI-REGISTRO.
+           02 CLI-CODIGO    PIC 9(06).
+           02 CLI-NOME      PIC X(30).
+           02 CLI-ENDERECO  PIC X(40).
+           02 CLI-UF        PIC X(02).
+           02 CLI-CEP       PIC 9(08).
+           02 CLI-STATUS    PIC X(01).
+               88 CLI-CREDITO-OK        VALUE 'A'.
+               88 CLI-CREDITO-BLOQUEADO VALUE 'B'.
+           02 FILLER        PIC X(02).
