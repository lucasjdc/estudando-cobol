@@ -0,0 +1,17 @@
+      *****************************************************
+      * CTRLTOT.CPY
+      * LAYOUT DO REGISTRO DE TOTAIS DE CONTROLE DE FIM DE
+      * LOTE (ARQUIVO CONTROLE) - COMUM AOS PROGRAMAS EM
+      * LOTE (PROGCOB10, PROGCOB12, PROGCOB14), UM REGISTRO
+      * POR EXECUCAO, PARA CONFERENCIA DE REGISTROS LIDOS X
+      * GRAVADOS E DO HASH TOTAL DO CAMPO DE VALOR CHAVE
+      * ANTES DE ACEITAR O RESULTADO DO LOTE
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 CTL-REGISTRO.
+           02 CTL-DATA          PIC 9(08).
+           02 CTL-PROGRAMA      PIC X(09).
+           02 CTL-REGS-LIDOS    PIC 9(06).
+           02 CTL-REGS-GRAVADOS PIC 9(06).
+           02 CTL-HASH-TOTAL    PIC 9(09)V99.
+           02 FILLER            PIC X(40).
