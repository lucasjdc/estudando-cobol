@@ -0,0 +1,11 @@
+      *****************************************************
+      * FRETEREG.CPY
+      * LAYOUT DO REGISTRO DA TABELA DE FRETE (FRETE-TABLE)
+      * CHAVE.: FRT-UF
+      * 2026-08-09 LC  CRIACAO - TAXA DE FRETE POR UF
+      *****************************************************
+       01 FRT-REGISTRO.
+           02 FRT-UF         PIC X(02).
+           02 FRT-MULT-FRETE PIC 9(01)V999.
+           02 FRT-ICMS-PERC  PIC 9(02)V99.
+           02 FILLER         PIC X(13).
