@@ -0,0 +1,20 @@
+      *****************************************************
+      * CKPT10REG.CPY
+      * LAYOUT DO REGISTRO DE CHECKPOINT DO PROGCOB10 -
+      * ALEM DO ULTIMO REGISTRO PROCESSADO, GUARDA OS
+      * ACUMULADORES DE QUEBRA POR UF E OS TOTAIS GERAIS,
+      * PARA QUE UM RERUN RETOME A QUEBRA DE CONTROLE NO
+      * PONTO EXATO EM QUE PAROU
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 CKP10-REGISTRO.
+           02 CKP10-CHAVE            PIC X(01).
+           02 CKP10-ULTIMO-REG       PIC 9(06).
+           02 CKP10-UF-QUEBRA        PIC X(02).
+           02 CKP10-PRIMEIRA-LEITURA PIC X(01).
+           02 CKP10-QTD-UF           PIC 9(06).
+           02 CKP10-VALOR-UF         PIC 9(09)V99.
+           02 CKP10-FRETE-UF         PIC 9(09)V99.
+           02 CKP10-QTD-GERAL        PIC 9(06).
+           02 CKP10-VALOR-GERAL      PIC 9(09)V99.
+           02 CKP10-FRETE-GERAL      PIC 9(09)V99.
