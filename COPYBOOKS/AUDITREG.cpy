@@ -0,0 +1,12 @@
+      *****************************************************
+      * AUDITREG.CPY
+      * LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA (ARQUIVO
+      * AUDITORIA) - COMUM A TODOS OS PROGRAMAS PROGCOB02
+      * A PROGCOB09, UM REGISTRO POR TRANSACAO PROCESSADA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 AUD-REGISTRO.
+           02 AUD-DATA       PIC 9(08).
+           02 AUD-HORA       PIC 9(06).
+           02 AUD-PROGRAMA   PIC X(09).
+           02 AUD-DETALHE    PIC X(57).
