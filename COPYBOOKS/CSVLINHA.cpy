@@ -0,0 +1,16 @@
+      *****************************************************
+      * CSVLINHA.CPY
+      * LAYOUT DE UMA LINHA DE EXPORTACAO CSV - REGISTRO
+      * UNICO EM TEXTO LIVRE (CAMPOS SEPARADOS POR PONTO E
+      * VIRGULA, POIS O PONTO DECIMAL DOS CAMPOS EDITADOS E
+      * A PROPRIA VIRGULA - MONTADOS COM STRING PELO PROPRIO
+      * PROGRAMA), COMUM A TODA ROTINA DE EXPORTACAO PARA
+      * PLANILHA
+      * 2026-08-09 LC  CRIACAO
+      * 2026-08-09 LC  DELIMITADOR TROCADO DE VIRGULA PARA
+      *                PONTO E VIRGULA (CAMPOS NUMERICOS
+      *                PASSARAM A SER EDITADOS COM VIRGULA
+      *                DECIMAL)
+      *****************************************************
+       01 CSV-REGISTRO.
+           02 CSV-LINHA PIC X(120).
