@@ -0,0 +1,18 @@
+      *****************************************************
+      * CKPTREG.CPY
+      * LAYOUT DO REGISTRO DE CHECKPOINT (RETOMADA DE LOTE) -
+      * GUARDA O NUMERO DO ULTIMO REGISTRO DE ENTRADA
+      * PROCESSADO COM SUCESSO, PARA QUE UM RERUN POSSA
+      * PULAR OS REGISTROS JA TRATADOS, E OS ACUMULADORES DE
+      * TOTAIS DE CONTROLE (REGISTROS GRAVADOS E HASH TOTAL)
+      * PARA QUE O RELATORIO DE FIM DE LOTE SAIA CORRETO
+      * MESMO APOS UM RERUN
+      * 2026-08-09 LC  CRIACAO
+      * 2026-08-09 LC  INCLUIDOS OS ACUMULADORES DE TOTAIS DE
+      *                CONTROLE (CKP-QTD-GRAVADOS/CKP-HASH-TOTAL)
+      *****************************************************
+       01 CKP-REGISTRO.
+           02 CKP-CHAVE         PIC X(01).
+           02 CKP-ULTIMO-REG    PIC 9(06).
+           02 CKP-QTD-GRAVADOS  PIC 9(06).
+           02 CKP-HASH-TOTAL    PIC 9(09)V99.
