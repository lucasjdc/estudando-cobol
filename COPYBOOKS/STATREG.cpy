@@ -0,0 +1,17 @@
+      *****************************************************
+      * STATREG.CPY
+      * LAYOUT DO REGISTRO DE ACOMPANHAMENTO DO PEDIDO
+      * (ARQUIVO STATUS-PEDIDO)
+      * CHAVE.: STP-NUM-PEDIDO
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 STP-REGISTRO.
+           02 STP-NUM-PEDIDO PIC 9(08).
+           02 STP-CLI-CODIGO PIC 9(06).
+           02 STP-STATUS     PIC X(01).
+               88 STP-PENDENTE VALUE '1'.
+               88 STP-FATURADO VALUE '2'.
+               88 STP-ENVIADO  VALUE '3'.
+               88 STP-ENTREGUE VALUE '4'.
+           02 STP-DATA-STATUS PIC 9(08).
+           02 FILLER          PIC X(05).
