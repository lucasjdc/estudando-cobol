@@ -0,0 +1,14 @@
+      *****************************************************
+      * MOVTOREG.CPY
+      * LAYOUT DO REGISTRO DE MOVIMENTO DE CONTA CORRENTE
+      * (ARQUIVO MOVIMENTOS) - DEBITO OU CREDITO
+      * 2026-08-09 LC  CRIACAO
+      * 2026-08-09 LC  INCLUIDO MOV-DIAS (DIAS CORRIDOS DESDE
+      * O MOVIMENTO ANTERIOR, PARA CALCULO DE JUROS)
+      *****************************************************
+       01 MOV-REGISTRO.
+           02 MOV-TIPO   PIC X(01).
+               88 MOV-DEBITO  VALUE 'D'.
+               88 MOV-CREDITO VALUE 'C'.
+           02 MOV-VALOR  PIC 9(08)V99.
+           02 MOV-DIAS   PIC 9(03).
