@@ -0,0 +1,10 @@
+      *****************************************************
+      * CADASREG.CPY
+      * LAYOUT DO REGISTRO DE CADASTRO DE NOMES (ARQUIVO
+      * CADASTRO) - INTAKE MANUAL DO PROGCOB02
+      * CHAVE.: CAD-NOME
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 CAD-REGISTRO.
+           02 CAD-NOME    PIC X(20).
+           02 FILLER      PIC X(10).
