@@ -0,0 +1,10 @@
+      *****************************************************
+      * HISTREG.CPY
+      * LAYOUT DO REGISTRO DO HISTORICO DE NOTAS (ARQUIVO
+      * HISTORICO) - UM REGISTRO POR MEDIA CALCULADA
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 HIS-REGISTRO.
+           02 HIS-MATRICULA  PIC 9(06).
+           02 HIS-MEDIA      PIC 9(02)V9.
+           02 HIS-SITUACAO   PIC X(15).
