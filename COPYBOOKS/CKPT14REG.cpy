@@ -0,0 +1,20 @@
+      *****************************************************
+      * CKPT14REG.CPY
+      * LAYOUT DO REGISTRO DE CHECKPOINT DO PROGCOB14 -
+      * ALEM DO ULTIMO REGISTRO PROCESSADO, GUARDA OS
+      * ACUMULADORES DA TURMA (QTDE, APROVADOS, SOMA DE
+      * MEDIAS E HISTOGRAMA), PARA QUE O RESUMO FINAL SAIA
+      * CORRETO MESMO APOS UM RERUN
+      * 2026-08-09 LC  CRIACAO
+      *****************************************************
+       01 CKP14-REGISTRO.
+           02 CKP14-CHAVE         PIC X(01).
+           02 CKP14-ULTIMO-REG    PIC 9(06).
+           02 CKP14-QTD-ALUNOS    PIC 9(05).
+           02 CKP14-QTD-APROVADOS PIC 9(05).
+           02 CKP14-SOMA-MEDIAS   PIC 9(07)V9.
+           02 CKP14-FAIXA-00-02   PIC 9(05).
+           02 CKP14-FAIXA-02-04   PIC 9(05).
+           02 CKP14-FAIXA-04-06   PIC 9(05).
+           02 CKP14-FAIXA-06-08   PIC 9(05).
+           02 CKP14-FAIXA-08-10   PIC 9(05).
