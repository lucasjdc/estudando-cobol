@@ -0,0 +1,85 @@
+//PROGLOTE JOB (ACCT),'LUCAS COSTA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,COND=(0,NE)
+//*****************************************************
+//* PROGLOTE.JCL
+//* OBJETIVO: RODAR EM SEQUENCIA, SEM OPERADOR, OS TRES
+//* PROGRAMAS QUE JA POSSUEM MODO BATCH ORIENTADO A
+//* ARQUIVO (FRETE - PROGCOB10, ARITMETICA - PROGCOB12,
+//* NOTAS DE TURMA - PROGCOB14), USANDO OS ARQUIVOS DO
+//* DIA CORRENTE E GRAVANDO OS RELATORIOS RESULTANTES NA
+//* BIBLIOTECA DE RELATORIOS DO DIA
+//* 2026-08-09 LC  CRIACAO
+//*****************************************************
+//*
+//* PASSO 010 - QUEBRA DE CONTROLE DE FRETE POR UF
+//* (ENTRADA: PEDIDOS DO DIA / SAIDA: RELFRETE)
+//*
+//STEP010  EXEC PGM=PROGCOB10
+//STEPLIB  DD DSN=PROGCOB.LOTE.LOADLIB,DISP=SHR
+//PEDIDOS  DD DSN=PROGCOB.PEDIDOS.GDIARIO,DISP=SHR
+//PEDORDWK DD UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//FRETETAB DD DSN=PROGCOB.FRETETAB.MESTRE,DISP=SHR
+//RELFRETE DD DSN=PROGCOB.RELFRETE.GDIARIO,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPT10   DD DSN=PROGCOB.CKPT10.CONTROLE,DISP=SHR
+//CTLTOTAL DD DSN=PROGCOB.CTLTOTAL.GDIARIO,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 020 - LOTE DE OPERACOES ARITMETICAS
+//* (ENTRADA: OPERACAO / SAIDA: RESULTAD, EXCEDIV)
+//*
+//STEP020  EXEC PGM=PROGCOB12,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROGCOB.LOTE.LOADLIB,DISP=SHR
+//OPERACAO DD DSN=PROGCOB.OPERACAO.GDIARIO,DISP=SHR
+//RESULTAD DD DSN=PROGCOB.RESULTAD.GDIARIO,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXCEDIV  DD DSN=PROGCOB.EXCEDIV.GDIARIO,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPT12   DD DSN=PROGCOB.CKPT12.CONTROLE,DISP=SHR
+//CTLTOTAL DD DSN=PROGCOB.CTLTOTAL.GDIARIO,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 030 - RESUMO DE NOTAS DA TURMA
+//* (ENTRADA: TURMA / SAIDA: RESUMOTU)
+//*
+//STEP030  EXEC PGM=PROGCOB14,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROGCOB.LOTE.LOADLIB,DISP=SHR
+//TURMA    DD DSN=PROGCOB.TURMA.GDIARIO,DISP=SHR
+//PARMNOTA DD DSN=PROGCOB.PARMNOTA.MESTRE,DISP=SHR
+//HISTORIC DD DSN=PROGCOB.HISTORIC.MESTRE,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RESUMOTU DD DSN=PROGCOB.RESUMOTU.GDIARIO,
+//             DISP=(MOD,CATLG,KEEP),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPT14   DD DSN=PROGCOB.CKPT14.CONTROLE,DISP=SHR
+//CTLTOTAL DD DSN=PROGCOB.CTLTOTAL.GDIARIO,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* PASSO 040 - ENVIA OS TRES RELATORIOS DO DIA PARA A
+//* BIBLIOTECA DE RELATORIOS (UM MEMBRO FIXO POR
+//* RELATORIO, SOBRESCRITO A CADA EXECUCAO DIARIA)
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROGCOB.RELFRETE.GDIARIO,DISP=SHR
+//SYSUT2   DD DSN=PROGCOB.RELATORIOS.LIB(RELFRETE),DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//STEP041  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROGCOB.RESULTAD.GDIARIO,DISP=SHR
+//SYSUT2   DD DSN=PROGCOB.RELATORIOS.LIB(RESULTAD),DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//STEP042  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROGCOB.RESUMOTU.GDIARIO,DISP=SHR
+//SYSUT2   DD DSN=PROGCOB.RELATORIOS.LIB(RESUMOTU),DISP=SHR
+//SYSIN    DD DUMMY
