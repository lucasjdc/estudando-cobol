@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB13.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: PROCESSAR O RESULTADO DA PROVA DE
+      * RECUPERACAO DE UM ALUNO SINALIZADO EM RECUPERACAO
+      * PELO PROGCOB08, RECALCULANDO A SITUACAO FINAL
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECUPERACAO ASSIGN TO "RECUPERA"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REC-MATRICULA
+               FILE STATUS IS WRK-RECUPERACAO-ST.
+           SELECT HISTORICO ASSIGN TO "HISTORIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HISTORICO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECUPERACAO.
+           COPY RECUPREG.
+       FD  HISTORICO.
+           COPY HISTREG.
+       WORKING-STORAGE SECTION.
+       77 WRK-RECUPERACAO-ST   PIC X(02) VALUE SPACES.
+       77 WRK-HISTORICO-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-MATRICULA        PIC 9(06) VALUE ZEROS.
+       77 WRK-MATRICULA-SW     PIC X(01) VALUE 'N'.
+           88 WRK-MATRICULA-VALIDO VALUE 'S'.
+       77 WRK-NOTA-RECUPERACAO PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA-RECUPERACAO-SW PIC X(01) VALUE 'N'.
+           88 WRK-NOTA-RECUPERACAO-VALIDO VALUE 'S'.
+       77 WRK-MEDIA-FINAL      PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-SITUACAO-FINAL   PIC X(15) VALUE SPACES.
+       77 WRK-RECUP-SW         PIC X(01) VALUE 'N'.
+           88 WRK-RECUP-ENCONTRADA VALUE 'S'.
+       PROCEDURE DIVISION.
+           OPEN I-O RECUPERACAO.
+
+           DISPLAY 'MATRICULA DO ALUNO... '
+           PERFORM CAPTURA-MATRICULA UNTIL WRK-MATRICULA-VALIDO.
+           MOVE WRK-MATRICULA TO REC-MATRICULA.
+           READ RECUPERACAO
+               INVALID KEY
+                   PERFORM RECUPERACAO-NAO-ENCONTRADA
+               NOT INVALID KEY
+                   IF REC-PENDENTE
+                       SET WRK-RECUP-ENCONTRADA TO TRUE
+                   ELSE
+                       DISPLAY 'RECUPERACAO JA PROCESSADA'
+                   END-IF
+           END-READ.
+
+           IF WRK-RECUP-ENCONTRADA
+               PERFORM PROCESSA-RECUPERACAO
+           END-IF.
+
+           CLOSE RECUPERACAO.
+           STOP RUN.
+
+       PROCESSA-RECUPERACAO.
+           DISPLAY 'MEDIA ORIGINAL....... ' REC-MEDIA-ORIGINAL.
+           DISPLAY 'NOTA DA RECUPERACAO... '
+           PERFORM CAPTURA-NOTA-RECUPERACAO
+               UNTIL WRK-NOTA-RECUPERACAO-VALIDO.
+           COMPUTE WRK-MEDIA-FINAL =
+               (REC-MEDIA-ORIGINAL + WRK-NOTA-RECUPERACAO) / 2.
+           IF WRK-MEDIA-FINAL >= 5
+               MOVE 'APROVADO REC.' TO WRK-SITUACAO-FINAL
+           ELSE
+               MOVE 'REPROVADO' TO WRK-SITUACAO-FINAL
+           END-IF.
+           DISPLAY 'MEDIA FINAL........... ' WRK-MEDIA-FINAL.
+           DISPLAY WRK-SITUACAO-FINAL.
+           SET REC-RESOLVIDO TO TRUE.
+           REWRITE REC-REGISTRO.
+           PERFORM GRAVA-HISTORICO.
+
+       GRAVA-HISTORICO.
+           MOVE WRK-MATRICULA      TO HIS-MATRICULA.
+           MOVE WRK-MEDIA-FINAL    TO HIS-MEDIA.
+           MOVE WRK-SITUACAO-FINAL TO HIS-SITUACAO.
+           OPEN EXTEND HISTORICO.
+           WRITE HIS-REGISTRO.
+           CLOSE HISTORICO.
+
+       RECUPERACAO-NAO-ENCONTRADA.
+           DISPLAY 'REGISTRO DE RECUPERACAO NAO ENCONTRADO'.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-MATRICULA
+               VALIDNUM-CAMPO     BY WRK-MATRICULA
+               VALIDNUM-CHAVE-SW  BY WRK-MATRICULA-SW.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-NOTA-RECUPERACAO
+               VALIDNUM-CAMPO     BY WRK-NOTA-RECUPERACAO
+               VALIDNUM-CHAVE-SW  BY WRK-NOTA-RECUPERACAO-SW.
