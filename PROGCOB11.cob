@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB11.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: MANUTENCAO DO STATUS DO PEDIDO (STATUS-
+      * PEDIDO), PERMITINDO EVOLUIR PENDENTE - FATURADO -
+      * ENVIADO - ENTREGUE
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-PEDIDO ASSIGN TO "STATUSPD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STP-NUM-PEDIDO
+               FILE STATUS IS WRK-STATUS-PEDIDO-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATUS-PEDIDO.
+           COPY STATREG.
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-PEDIDO-ST PIC X(02) VALUE SPACES.
+       77 WRK-NUM-PEDIDO       PIC 9(08) VALUE ZEROS.
+       77 WRK-NUM-PEDIDO-SW    PIC X(01) VALUE 'N'.
+           88 WRK-NUM-PEDIDO-VALIDO VALUE 'S'.
+       77 WRK-NOVO-STATUS      PIC X(01) VALUE SPACES.
+       77 WRK-STATUS-SW        PIC X(01) VALUE 'N'.
+           88 WRK-STATUS-VALIDO VALUE 'S'.
+       77 WRK-DATA-HOJE        PIC 9(08) VALUE ZEROS.
+       77 WRK-PEDIDO-SW        PIC X(01) VALUE 'N'.
+           88 WRK-PEDIDO-ENCONTRADO VALUE 'S'.
+       PROCEDURE DIVISION.
+           OPEN I-O STATUS-PEDIDO.
+
+           DISPLAY 'NUMERO DO PEDIDO.. '
+           MOVE 'N' TO WRK-NUM-PEDIDO-SW.
+           PERFORM CAPTURA-NUM-PEDIDO UNTIL WRK-NUM-PEDIDO-VALIDO.
+           MOVE WRK-NUM-PEDIDO TO STP-NUM-PEDIDO.
+           READ STATUS-PEDIDO
+               INVALID KEY
+                   PERFORM PEDIDO-NAO-ENCONTRADO
+               NOT INVALID KEY
+                   SET WRK-PEDIDO-ENCONTRADO TO TRUE
+           END-READ.
+
+           IF WRK-PEDIDO-ENCONTRADO
+               PERFORM ATUALIZA-STATUS
+           END-IF.
+
+           CLOSE STATUS-PEDIDO.
+           STOP RUN.
+
+       ATUALIZA-STATUS.
+           DISPLAY 'STATUS ATUAL.......... ' STP-STATUS.
+           MOVE 'N' TO WRK-STATUS-SW.
+           PERFORM CAPTURA-NOVO-STATUS UNTIL WRK-STATUS-VALIDO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-NOVO-STATUS TO STP-STATUS.
+           MOVE WRK-DATA-HOJE   TO STP-DATA-STATUS.
+           REWRITE STP-REGISTRO.
+           DISPLAY 'PEDIDO ATUALIZADO'.
+
+       CAPTURA-NOVO-STATUS.
+           DISPLAY 'NOVO STATUS (1-PENDENTE 2-FATURADO '
+                   '3-ENVIADO 4-ENTREGUE).. '
+           ACCEPT WRK-NOVO-STATUS.
+           EVALUATE WRK-NOVO-STATUS
+               WHEN '1' THRU '4'
+                   MOVE 'S' TO WRK-STATUS-SW
+               WHEN OTHER
+                   DISPLAY 'STATUS INVALIDO - DIGITE DE 1 A 4'
+           END-EVALUATE.
+
+       PEDIDO-NAO-ENCONTRADO.
+           DISPLAY 'PEDIDO NAO ENCONTRADO'.
+
+           COPY VALIDNUM REPLACING
+               VALIDNUM-PARAGRAFO BY CAPTURA-NUM-PEDIDO
+               VALIDNUM-CAMPO     BY WRK-NUM-PEDIDO
+               VALIDNUM-CHAVE-SW  BY WRK-NUM-PEDIDO-SW.
