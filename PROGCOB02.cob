@@ -7,10 +7,67 @@
       * DATA 18/10/2023
       *****************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO ASSIGN TO "CADASTRO"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CAD-NOME
+               FILE STATUS IS WRK-CADASTRO-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CADASTRO.
+           COPY CADASREG.
+       FD  AUDITORIA.
+           COPY AUDITREG.
        WORKING-STORAGE SECTION.
+       77 WRK-CADASTRO-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
        77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-NOME-SW PIC X(01) VALUE 'N'.
+           88 WRK-NOME-VALIDO VALUE 'S'.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
+           OPEN I-O CADASTRO.
+           PERFORM CAPTURA-NOME UNTIL WRK-NOME-VALIDO.
+           MOVE WRK-NOME TO CAD-NOME.
+           WRITE CAD-REGISTRO.
            DISPLAY 'NOME: ' WRK-NOME.
-           STOP RUN.
+           PERFORM GRAVA-AUDITORIA.
+           CLOSE CADASTRO.
+           GOBACK.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB02' TO AUD-PROGRAMA.
+           STRING 'CADASTRO NOME=' WRK-NOME
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+       CAPTURA-NOME.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           EVALUATE TRUE
+               WHEN WRK-NOME = SPACES
+                   DISPLAY 'NOME NAO PODE SER EM BRANCO'
+               WHEN WRK-NOME IS NUMERIC
+                   DISPLAY 'NOME NAO PODE SER SOMENTE NUMEROS'
+               WHEN OTHER
+                   PERFORM VERIFICA-DUPLICIDADE
+           END-EVALUATE.
+
+       VERIFICA-DUPLICIDADE.
+           MOVE WRK-NOME TO CAD-NOME.
+           READ CADASTRO
+               INVALID KEY
+                   SET WRK-NOME-VALIDO TO TRUE
+               NOT INVALID KEY
+                   DISPLAY 'NOME JA CADASTRADO - INFORME OUTRO'
+           END-READ.
