@@ -5,28 +5,159 @@
       * AUTHOR  = LUCAS COSTA
       * OBJETIVO: O USO DE VALORES POSITIVOS E NEGATIVOS
       * DATA 18/10/2023
+      * 2026-08-09 LC  TRANSFORMADO EM RAZAO DE CONTA
+      * CORRENTE - LE MOVIMENTOS DE DEBITO/CREDITO CONTRA
+      * O SALDO PERSISTIDO E GRAVA CADA LANCAMENTO NO RAZAO
       **************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVIMENTOS ASSIGN TO "MOVIMENT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MOVIMENTOS-STATUS.
+           SELECT SALDO-CONTROLE ASSIGN TO "SALDOCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SLD-CHAVE
+               FILE STATUS IS WRK-SALDO-STATUS.
+           SELECT RAZAO ASSIGN TO "RAZAO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RAZAO-STATUS.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MOVIMENTOS.
+           COPY MOVTOREG.
+       FD  SALDO-CONTROLE.
+           COPY SALDOREG.
+       FD  RAZAO.
+       01  RAZ-LINHA PIC X(80).
+       FD  AUDITORIA.
+           COPY AUDITREG.
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1      PIC 9(02)  VALUE ZEROS.
-       77 WRK-NUM2      PIC 9(02)  VALUE ZEROS.
-       77 WRK-RESULTADO PIC S9(03) VALUE ZEROS.
-       77 WRK-RESUL-ED  PIC -ZZ9   VALUE ZEROS.
+       77 WRK-MOVIMENTOS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-SALDO-STATUS      PIC X(02) VALUE SPACES.
+       77 WRK-RAZAO-STATUS      PIC X(02) VALUE SPACES.
+       77 WRK-AUDITORIA-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO       PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-OK VALUE 'S'.
+       77 WRK-SALDO-ED          PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-VALOR-ED          PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77 WRK-TAXA-CHEQUE-ESP   PIC 9(04)V99 VALUE 25,00.
+       77 WRK-TAXA-JUROS-DIA    PIC 9V9999 VALUE 0,0033.
+       77 WRK-CONTADOR-DIAS     PIC 9(03) VALUE ZEROS.
+       77 WRK-JUROS-DIA-VALOR   PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-JUROS-DIA-ED      PIC -ZZZ.ZZ9,99 VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-      ******************** MOSTRA DADOS
-           DISPLAY '======================='.
-           DISPLAY 'NUMERO1.. ' WRK-NUM1.
-           DISPLAY 'NUMERO2.. ' WRK-NUM2.
-      ******************** SUBTRACAO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULTADO.
-           MOVE WRK-RESULTADO TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO...... ' WRK-RESULTADO.
-           DISPLAY 'SUBTRACAO...... ' WRK-RESUL-ED.
-4
-           STOP RUN.
+           PERFORM ABRE-ARQUIVOS.
+           IF WRK-MOVIMENTOS-STATUS = '00'
+               PERFORM LER-MOVIMENTO
+               PERFORM PROCESSA-MOVIMENTO
+                   UNTIL WRK-FIM-ARQUIVO-OK
+               PERFORM FECHA-ARQUIVOS
+           END-IF.
+           GOBACK.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT MOVIMENTOS.
+           IF WRK-MOVIMENTOS-STATUS <> '00'
+               DISPLAY 'ARQUIVO DE MOVIMENTOS NAO ENCONTRADO'
+           ELSE
+               OPEN OUTPUT RAZAO
+               OPEN I-O SALDO-CONTROLE
+               MOVE '1' TO SLD-CHAVE
+               READ SALDO-CONTROLE
+                   INVALID KEY
+                       MOVE ZEROS TO SLD-SALDO
+                       WRITE SLD-REGISTRO
+               END-READ
+           END-IF.
+
+       FECHA-ARQUIVOS.
+           CLOSE MOVIMENTOS.
+           CLOSE RAZAO.
+           CLOSE SALDO-CONTROLE.
+
+       LER-MOVIMENTO.
+           READ MOVIMENTOS
+               AT END
+                   SET WRK-FIM-ARQUIVO-OK TO TRUE
+           END-READ.
+
+       PROCESSA-MOVIMENTO.
+           IF MOV-DEBITO
+               SUBTRACT MOV-VALOR FROM SLD-SALDO
+           ELSE
+               ADD MOV-VALOR TO SLD-SALDO
+           END-IF.
+           REWRITE SLD-REGISTRO.
+           PERFORM GRAVA-LANCAMENTO-RAZAO.
+           IF SLD-SALDO < 0
+               PERFORM APLICA-TAXA-CHEQUE-ESPECIAL
+               PERFORM APLICA-JUROS-PERIODO
+           END-IF.
+           PERFORM GRAVA-AUDITORIA.
+           PERFORM LER-MOVIMENTO.
+
+       APLICA-JUROS-PERIODO.
+           MOVE ZEROS TO WRK-CONTADOR-DIAS.
+           PERFORM APLICA-JUROS-UM-DIA
+               UNTIL WRK-CONTADOR-DIAS >= MOV-DIAS
+               OR SLD-SALDO >= 0.
+
+       APLICA-JUROS-UM-DIA.
+           COMPUTE WRK-JUROS-DIA-VALOR =
+               SLD-SALDO * WRK-TAXA-JUROS-DIA.
+           ADD WRK-JUROS-DIA-VALOR TO SLD-SALDO.
+           REWRITE SLD-REGISTRO.
+           ADD 1 TO WRK-CONTADOR-DIAS.
+           MOVE WRK-JUROS-DIA-VALOR TO WRK-JUROS-DIA-ED.
+           MOVE SLD-SALDO TO WRK-SALDO-ED.
+           MOVE SPACES TO RAZ-LINHA.
+           STRING 'JUROS CHEQUE ESPECIAL APLICADO ' WRK-JUROS-DIA-ED
+               '   SALDO ATUAL ' WRK-SALDO-ED
+               DELIMITED BY SIZE INTO RAZ-LINHA.
+           WRITE RAZ-LINHA.
+
+       APLICA-TAXA-CHEQUE-ESPECIAL.
+           SUBTRACT WRK-TAXA-CHEQUE-ESP FROM SLD-SALDO.
+           REWRITE SLD-REGISTRO.
+           MOVE SLD-SALDO TO WRK-SALDO-ED.
+           DISPLAY 'ALERTA - CONTA NEGATIVA - TAXA DE CHEQUE '
+                   'ESPECIAL APLICADA - SALDO ' WRK-SALDO-ED.
+           MOVE SPACES TO RAZ-LINHA.
+           STRING 'ALERTA CONTA NEGATIVA - TAXA CHEQUE '
+               'ESPECIAL APLICADA   SALDO ATUAL ' WRK-SALDO-ED
+               DELIMITED BY SIZE INTO RAZ-LINHA.
+           WRITE RAZ-LINHA.
+
+       GRAVA-LANCAMENTO-RAZAO.
+           MOVE MOV-VALOR TO WRK-VALOR-ED.
+           MOVE SLD-SALDO TO WRK-SALDO-ED.
+           MOVE SPACES TO RAZ-LINHA.
+           IF MOV-DEBITO
+               STRING 'DEBITO  ' WRK-VALOR-ED
+                   '   SALDO ATUAL ' WRK-SALDO-ED
+                   DELIMITED BY SIZE INTO RAZ-LINHA
+           ELSE
+               STRING 'CREDITO ' WRK-VALOR-ED
+                   '   SALDO ATUAL ' WRK-SALDO-ED
+                   DELIMITED BY SIZE INTO RAZ-LINHA
+           END-IF.
+           WRITE RAZ-LINHA.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB06' TO AUD-PROGRAMA.
+           STRING 'TIPO=' MOV-TIPO ' VALOR=' MOV-VALOR
+               ' SALDO=' SLD-SALDO
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
