@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  PROGCOB02.
+       PROGRAM-ID.  PROGCOB03.
       *****************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR  = LUCAS COSTA
@@ -8,14 +8,215 @@
       * DATA 18/10/2023
       *****************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO "AUDITORI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITORIA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA.
+           COPY AUDITREG.
        WORKING-STORAGE SECTION.
+       77 WRK-AUDITORIA-STATUS PIC X(02) VALUE SPACES.
        01 WRK-DATA.
            02 WRK-ANO PIC 9(04) VALUE ZEROS.
            02 WRK-MES PIC 9(02) VALUE ZEROS.
            02 WRK-DIA PIC 9(02) VALUE ZEROS.
+       77 WRK-DATA-SW      PIC X(01) VALUE 'S'.
+           88 WRK-DATA-VALIDA VALUE 'S'.
+       77 WRK-ULTIMO-DIA   PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-BISSEXTO PIC X(01) VALUE 'N'.
+           88 WRK-EH-BISSEXTO VALUE 'S'.
+       77 WRK-DIVIDE-QUOC  PIC 9(06) VALUE ZEROS.
+       77 WRK-DIVIDE-RESTO PIC 9(04) VALUE ZEROS.
+       01 WRK-TAB-FERIADOS-DADOS.
+           02 WRK-TAB-FERIADOS-LIT PIC X(32)
+              VALUE '01010421050109071012110211151225'.
+       01 WRK-TAB-FERIADOS REDEFINES WRK-TAB-FERIADOS-DADOS.
+           02 WRK-FERIADO PIC 9(04) OCCURS 8 TIMES
+              INDEXED BY WRK-IDX-FER.
+       77 WRK-MMDD-ATUAL      PIC 9(04) VALUE ZEROS.
+       77 WRK-FERIADO-SW      PIC X(01) VALUE 'N'.
+           88 WRK-EH-FERIADO VALUE 'S'.
+       77 WRK-Z-MES  PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-ANO  PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-J    PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-K    PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-F13  PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-FK4  PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-FJ4  PIC 9(02) VALUE ZEROS.
+       77 WRK-Z-TEMP PIC 9(04) VALUE ZEROS.
+       77 WRK-Z-SOMA PIC 9(06) VALUE ZEROS.
+       77 WRK-DIA-SEMANA PIC 9(01) VALUE ZEROS.
+           88 WRK-FIM-DE-SEMANA VALUES 0 1.
+       77 WRK-DIA-UTIL-SW PIC X(01) VALUE 'N'.
+           88 WRK-EH-DIA-UTIL VALUE 'S'.
+       77 WRK-EXERCICIO-FISCAL PIC 9(04) VALUE ZEROS.
+       77 WRK-MES-FISCAL       PIC 9(02) VALUE ZEROS.
+       77 WRK-TRIMESTRE-FISCAL PIC 9(01) VALUE ZEROS.
 
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY 'DATA ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
+           PERFORM VALIDA-DATA.
+           IF WRK-DATA-VALIDA
+               DISPLAY 'DATA VALIDA'
+               PERFORM VERIFICA-DIA-UTIL
+               IF NOT WRK-EH-DIA-UTIL
+                   DISPLAY 'DATA CAI EM FIM DE SEMANA OU FERIADO'
+                   PERFORM PROXIMO-DIA-UTIL
+                   DISPLAY 'PROXIMO DIA UTIL... ' WRK-DIA ' DE '
+                           WRK-MES ' DE ' WRK-ANO
+               END-IF
+               PERFORM DERIVA-PERIODO-FISCAL
+               DISPLAY 'EXERCICIO FISCAL..... '
+                       WRK-EXERCICIO-FISCAL
+               DISPLAY 'MES FISCAL............ ' WRK-MES-FISCAL
+               DISPLAY 'TRIMESTRE FISCAL....... '
+                       WRK-TRIMESTRE-FISCAL
+           ELSE
+               DISPLAY 'DATA INVALIDA - VERIFIQUE O RELOGIO '
+                       'DO SISTEMA'
+           END-IF.
+           PERFORM GRAVA-AUDITORIA.
+           GOBACK.
+
+       GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE 'PROGCOB03' TO AUD-PROGRAMA.
+           STRING 'DATA VALIDADA=' WRK-DATA-SW
+               DELIMITED BY SIZE INTO AUD-DETALHE.
+           OPEN EXTEND AUDITORIA.
+           WRITE AUD-REGISTRO.
+           CLOSE AUDITORIA.
+
+       VERIFICA-DIA-UTIL.
+           PERFORM DETERMINA-DIA-SEMANA.
+           PERFORM VERIFICA-FERIADO.
+           IF WRK-FIM-DE-SEMANA OR WRK-EH-FERIADO
+               MOVE 'N' TO WRK-DIA-UTIL-SW
+           ELSE
+               MOVE 'S' TO WRK-DIA-UTIL-SW
+           END-IF.
+
+       PROXIMO-DIA-UTIL.
+           PERFORM AVANCA-UM-DIA UNTIL WRK-EH-DIA-UTIL.
+
+       AVANCA-UM-DIA.
+           PERFORM VERIFICA-ANO-BISSEXTO.
+           PERFORM DETERMINA-ULTIMO-DIA.
+           ADD 1 TO WRK-DIA.
+           IF WRK-DIA > WRK-ULTIMO-DIA
+               MOVE 1 TO WRK-DIA
+               ADD 1 TO WRK-MES
+               IF WRK-MES > 12
+                   MOVE 1 TO WRK-MES
+                   ADD 1 TO WRK-ANO
+               END-IF
+           END-IF.
+           PERFORM VERIFICA-DIA-UTIL.
+
+       VERIFICA-FERIADO.
+           COMPUTE WRK-MMDD-ATUAL = (WRK-MES * 100) + WRK-DIA.
+           MOVE 'N' TO WRK-FERIADO-SW.
+           SET WRK-IDX-FER TO 1.
+           SEARCH WRK-FERIADO
+               AT END
+                   MOVE 'N' TO WRK-FERIADO-SW
+               WHEN WRK-FERIADO (WRK-IDX-FER) = WRK-MMDD-ATUAL
+                   SET WRK-EH-FERIADO TO TRUE
+           END-SEARCH.
+
+      *****************************************************
+      * DETERMINA-DIA-SEMANA - CONGRUENCIA DE ZELLER
+      * RESULTADO EM WRK-DIA-SEMANA: 0=SABADO 1=DOMINGO
+      * 2=SEGUNDA 3=TERCA 4=QUARTA 5=QUINTA 6=SEXTA
+      *****************************************************
+       DETERMINA-DIA-SEMANA.
+           IF WRK-MES < 3
+               COMPUTE WRK-Z-MES = WRK-MES + 12
+               COMPUTE WRK-Z-ANO = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-Z-MES
+               MOVE WRK-ANO TO WRK-Z-ANO
+           END-IF.
+           DIVIDE WRK-Z-ANO BY 100 GIVING WRK-Z-J
+               REMAINDER WRK-Z-K.
+           COMPUTE WRK-Z-TEMP = 13 * (WRK-Z-MES + 1).
+           DIVIDE WRK-Z-TEMP BY 5 GIVING WRK-Z-F13.
+           DIVIDE WRK-Z-K BY 4 GIVING WRK-Z-FK4.
+           DIVIDE WRK-Z-J BY 4 GIVING WRK-Z-FJ4.
+           COMPUTE WRK-Z-SOMA = WRK-DIA + WRK-Z-F13 + WRK-Z-K
+               + WRK-Z-FK4 + WRK-Z-FJ4 + (5 * WRK-Z-J).
+           DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-DIVIDE-QUOC
+               REMAINDER WRK-DIA-SEMANA.
+
+      *****************************************************
+      * DERIVA-PERIODO-FISCAL - EXERCICIO FISCAL INICIA EM
+      * ABRIL (MES 04); JANEIRO A MARCO PERTENCEM AO
+      * EXERCICIO DO ANO CIVIL ANTERIOR
+      *****************************************************
+       DERIVA-PERIODO-FISCAL.
+           IF WRK-MES >= 4
+               COMPUTE WRK-MES-FISCAL = WRK-MES - 3
+               MOVE WRK-ANO TO WRK-EXERCICIO-FISCAL
+           ELSE
+               COMPUTE WRK-MES-FISCAL = WRK-MES + 9
+               COMPUTE WRK-EXERCICIO-FISCAL = WRK-ANO - 1
+           END-IF.
+           EVALUATE TRUE
+               WHEN WRK-MES-FISCAL <= 3
+                   MOVE 1 TO WRK-TRIMESTRE-FISCAL
+               WHEN WRK-MES-FISCAL <= 6
+                   MOVE 2 TO WRK-TRIMESTRE-FISCAL
+               WHEN WRK-MES-FISCAL <= 9
+                   MOVE 3 TO WRK-TRIMESTRE-FISCAL
+               WHEN OTHER
+                   MOVE 4 TO WRK-TRIMESTRE-FISCAL
+           END-EVALUATE.
+
+       VALIDA-DATA.
+           MOVE 'S' TO WRK-DATA-SW.
+           IF WRK-MES < 1 OR WRK-MES > 12
+               MOVE 'N' TO WRK-DATA-SW
+           ELSE
+               PERFORM VERIFICA-ANO-BISSEXTO
+               PERFORM DETERMINA-ULTIMO-DIA
+               IF WRK-DIA < 1 OR WRK-DIA > WRK-ULTIMO-DIA
+                   MOVE 'N' TO WRK-DATA-SW
+               END-IF
+           END-IF.
+
+       VERIFICA-ANO-BISSEXTO.
+           MOVE 'N' TO WRK-ANO-BISSEXTO.
+           DIVIDE WRK-ANO BY 400 GIVING WRK-DIVIDE-QUOC
+               REMAINDER WRK-DIVIDE-RESTO.
+           IF WRK-DIVIDE-RESTO = 0
+               SET WRK-EH-BISSEXTO TO TRUE
+           ELSE
+               DIVIDE WRK-ANO BY 100 GIVING WRK-DIVIDE-QUOC
+                   REMAINDER WRK-DIVIDE-RESTO
+               IF WRK-DIVIDE-RESTO NOT = 0
+                   DIVIDE WRK-ANO BY 4 GIVING WRK-DIVIDE-QUOC
+                       REMAINDER WRK-DIVIDE-RESTO
+                   IF WRK-DIVIDE-RESTO = 0
+                       SET WRK-EH-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINA-ULTIMO-DIA.
+           EVALUATE WRK-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO WRK-ULTIMO-DIA
+               WHEN 02
+                   IF WRK-EH-BISSEXTO
+                       MOVE 29 TO WRK-ULTIMO-DIA
+                   ELSE
+                       MOVE 28 TO WRK-ULTIMO-DIA
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WRK-ULTIMO-DIA
+           END-EVALUATE.
