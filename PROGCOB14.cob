@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB14.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: PROCESSAR EM LOTE AS NOTAS DE UMA TURMA
+      * INTEIRA (ARQUIVO TURMA), APLICANDO A MESMA LOGICA
+      * DE MEDIA PONDERADA E FREQUENCIA DO PROGCOB08, E
+      * EMITIR MEDIA DA TURMA, PERCENTUAL DE APROVACAO E
+      * HISTOGRAMA DE DISTRIBUICAO DE NOTAS
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA ASSIGN TO "TURMA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TURMA-STATUS.
+           SELECT HISTORICO ASSIGN TO "HISTORIC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HISTORICO-STATUS.
+           SELECT RESUMO-TURMA ASSIGN TO "RESUMOTU"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RESUMO-STATUS.
+           SELECT CHECKPOINT ASSIGN TO "CKPT14"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKP14-CHAVE
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+           SELECT CONTROLE ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONTROLE-STATUS.
+           SELECT PARAMETROS ASSIGN TO "PARMNOTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARAMETROS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA.
+           COPY NOTATREG.
+       FD  HISTORICO.
+           COPY HISTREG.
+       FD  RESUMO-TURMA.
+       01  RES-LINHA PIC X(80).
+       FD  CHECKPOINT.
+           COPY CKPT14REG.
+       FD  CONTROLE.
+           COPY CTRLTOT.
+       FD  PARAMETROS.
+           COPY PARAMREG.
+       WORKING-STORAGE SECTION.
+       77 WRK-TURMA-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-HISTORICO-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-RESUMO-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CONTROLE-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-PARAMETROS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-NOTA-APROVACAO   PIC 9(02)V9 VALUE 6.
+       77 WRK-NOTA-RECUPERACAO PIC 9(02)V9 VALUE 2.
+       77 WRK-FIM-ARQUIVO      PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-OK VALUE 'S'.
+       77 WRK-NUM-REGISTRO     PIC 9(06) VALUE ZEROS.
+       77 WRK-ULTIMO-CKPT      PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX-SKIP         PIC 9(06) VALUE ZEROS.
+       77 WRK-PERC-FREQ-MINIMO PIC 9(03) VALUE 75.
+       77 WRK-FALTA-SW         PIC X(01) VALUE 'N'.
+           88 WRK-REPROVADO-POR-FALTA VALUE 'S'.
+       01 WRK-TAB-PESOS-DADOS.
+           02 WRK-TAB-PESOS-LIT PIC X(08) VALUE '02030203'.
+       01 WRK-TAB-PESOS REDEFINES WRK-TAB-PESOS-DADOS.
+           02 WRK-PESO-DISCIPLINA PIC 9(02) OCCURS 4 TIMES
+              INDEXED BY WRK-IDX-PESO.
+       01 WRK-TAB-NOTAS.
+           02 WRK-NOTA-DISCIPLINA PIC 9(02)V9 OCCURS 4 TIMES
+              INDEXED BY WRK-IDX-NOTA.
+       77 WRK-QTD-DISCIPLINAS PIC 9(02) VALUE 4.
+       77 WRK-SOMA-PONDERADA  PIC 9(04)V9 VALUE ZEROS.
+       77 WRK-SOMA-PESOS      PIC 9(02)   VALUE ZEROS.
+       77 WRK-MEDIA           PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-SITUACAO        PIC X(15)   VALUE SPACES.
+       77 WRK-QTD-ALUNOS      PIC 9(05)   VALUE ZEROS.
+       77 WRK-QTD-APROVADOS   PIC 9(05)   VALUE ZEROS.
+       77 WRK-SOMA-MEDIAS     PIC 9(07)V9 VALUE ZEROS.
+       77 WRK-MEDIA-TURMA     PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-PERC-APROVACAO  PIC 9(03)V9 VALUE ZEROS.
+       01 WRK-HISTOGRAMA.
+           02 WRK-FAIXA-00-02 PIC 9(05) VALUE ZEROS.
+           02 WRK-FAIXA-02-04 PIC 9(05) VALUE ZEROS.
+           02 WRK-FAIXA-04-06 PIC 9(05) VALUE ZEROS.
+           02 WRK-FAIXA-06-08 PIC 9(05) VALUE ZEROS.
+           02 WRK-FAIXA-08-10 PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-ED    PIC ZZZ.ZZ9      VALUE ZEROS.
+       77 WRK-PERC-ED   PIC ZZ9,9        VALUE ZEROS.
+       PROCEDURE DIVISION.
+           PERFORM LE-PARAMETROS.
+           PERFORM ABRE-ARQUIVOS.
+           PERFORM LER-TRANSACAO.
+           PERFORM PROCESSA-ALUNO UNTIL WRK-FIM-ARQUIVO-OK.
+           PERFORM IMPRIME-RESUMO-TURMA.
+           PERFORM EMITE-CONTROLE-TOTAIS.
+           PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT TURMA.
+           OPEN OUTPUT RESUMO-TURMA.
+           OPEN I-O CHECKPOINT.
+           MOVE '1' TO CKP14-CHAVE.
+           READ CHECKPOINT
+               INVALID KEY
+                   PERFORM ZERA-CHECKPOINT
+                   WRITE CKP14-REGISTRO
+               NOT INVALID KEY
+                   MOVE CKP14-QTD-ALUNOS    TO WRK-QTD-ALUNOS
+                   MOVE CKP14-QTD-APROVADOS TO WRK-QTD-APROVADOS
+                   MOVE CKP14-SOMA-MEDIAS   TO WRK-SOMA-MEDIAS
+                   MOVE CKP14-FAIXA-00-02   TO WRK-FAIXA-00-02
+                   MOVE CKP14-FAIXA-02-04   TO WRK-FAIXA-02-04
+                   MOVE CKP14-FAIXA-04-06   TO WRK-FAIXA-04-06
+                   MOVE CKP14-FAIXA-06-08   TO WRK-FAIXA-06-08
+                   MOVE CKP14-FAIXA-08-10   TO WRK-FAIXA-08-10
+           END-READ.
+           MOVE CKP14-ULTIMO-REG TO WRK-ULTIMO-CKPT.
+           MOVE ZEROS TO WRK-NUM-REGISTRO.
+           IF WRK-ULTIMO-CKPT > ZEROS
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS O '
+                       'REGISTRO ' WRK-ULTIMO-CKPT
+               PERFORM PULA-REGISTRO-PROCESSADO
+                   VARYING WRK-IDX-SKIP FROM 1 BY 1
+                   UNTIL WRK-IDX-SKIP > WRK-ULTIMO-CKPT
+           END-IF.
+
+       LE-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF WRK-PARAMETROS-STATUS = '00'
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE PAR-NOTA-APROVACAO   TO WRK-NOTA-APROVACAO
+                       MOVE PAR-NOTA-RECUPERACAO TO WRK-NOTA-RECUPERACAO
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       EMITE-CONTROLE-TOTAIS.
+           ACCEPT CTL-DATA FROM DATE YYYYMMDD.
+           MOVE 'PROGCOB14' TO CTL-PROGRAMA.
+           MOVE WRK-NUM-REGISTRO TO CTL-REGS-LIDOS.
+           MOVE WRK-QTD-ALUNOS   TO CTL-REGS-GRAVADOS.
+           MOVE WRK-SOMA-MEDIAS  TO CTL-HASH-TOTAL.
+           OPEN EXTEND CONTROLE.
+           WRITE CTL-REGISTRO.
+           CLOSE CONTROLE.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS TO CKP14-ULTIMO-REG.
+           MOVE ZEROS TO CKP14-QTD-ALUNOS.
+           MOVE ZEROS TO CKP14-QTD-APROVADOS.
+           MOVE ZEROS TO CKP14-SOMA-MEDIAS.
+           MOVE ZEROS TO CKP14-FAIXA-00-02.
+           MOVE ZEROS TO CKP14-FAIXA-02-04.
+           MOVE ZEROS TO CKP14-FAIXA-04-06.
+           MOVE ZEROS TO CKP14-FAIXA-06-08.
+           MOVE ZEROS TO CKP14-FAIXA-08-10.
+
+       PULA-REGISTRO-PROCESSADO.
+           READ TURMA
+               AT END
+                   SET WRK-FIM-ARQUIVO-OK TO TRUE
+           END-READ.
+           ADD 1 TO WRK-NUM-REGISTRO.
+
+       GRAVA-CHECKPOINT.
+           MOVE WRK-NUM-REGISTRO     TO CKP14-ULTIMO-REG.
+           MOVE WRK-QTD-ALUNOS       TO CKP14-QTD-ALUNOS.
+           MOVE WRK-QTD-APROVADOS    TO CKP14-QTD-APROVADOS.
+           MOVE WRK-SOMA-MEDIAS      TO CKP14-SOMA-MEDIAS.
+           MOVE WRK-FAIXA-00-02      TO CKP14-FAIXA-00-02.
+           MOVE WRK-FAIXA-02-04      TO CKP14-FAIXA-02-04.
+           MOVE WRK-FAIXA-04-06      TO CKP14-FAIXA-04-06.
+           MOVE WRK-FAIXA-06-08      TO CKP14-FAIXA-06-08.
+           MOVE WRK-FAIXA-08-10      TO CKP14-FAIXA-08-10.
+           REWRITE CKP14-REGISTRO.
+
+       FECHA-ARQUIVOS.
+           PERFORM ZERA-CHECKPOINT.
+           REWRITE CKP14-REGISTRO.
+           CLOSE CHECKPOINT.
+           CLOSE TURMA.
+           CLOSE RESUMO-TURMA.
+
+       LER-TRANSACAO.
+           READ TURMA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WRK-NUM-REGISTRO
+           END-READ.
+
+       PROCESSA-ALUNO.
+           MOVE 'N' TO WRK-FALTA-SW.
+           MOVE TRN-NOTA1 TO WRK-NOTA-DISCIPLINA (1).
+           MOVE TRN-NOTA2 TO WRK-NOTA-DISCIPLINA (2).
+           MOVE TRN-NOTA3 TO WRK-NOTA-DISCIPLINA (3).
+           MOVE TRN-NOTA4 TO WRK-NOTA-DISCIPLINA (4).
+           PERFORM CALCULA-MEDIA-PONDERADA.
+           IF TRN-FREQUENCIA < WRK-PERC-FREQ-MINIMO
+               SET WRK-REPROVADO-POR-FALTA TO TRUE
+           END-IF.
+           IF WRK-REPROVADO-POR-FALTA
+               MOVE 'REPROV. FALTA' TO WRK-SITUACAO
+           ELSE
+             EVALUATE WRK-MEDIA
+               WHEN WRK-NOTA-APROVACAO THRU 10
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+               WHEN WRK-NOTA-RECUPERACAO THRU 5,9
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+             END-EVALUATE
+           END-IF.
+           PERFORM ACUMULA-ESTATISTICAS-TURMA.
+           PERFORM GRAVA-HISTORICO.
+           IF WRK-HISTORICO-STATUS = '00'
+               ADD 1 TO WRK-QTD-ALUNOS
+           END-IF.
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM LER-TRANSACAO.
+
+       CALCULA-MEDIA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PONDERADA.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           PERFORM ACUMULA-NOTA-PONDERADA
+               VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-DISCIPLINAS.
+           COMPUTE WRK-MEDIA = WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
+
+       ACUMULA-NOTA-PONDERADA.
+           COMPUTE WRK-SOMA-PONDERADA = WRK-SOMA-PONDERADA +
+               (WRK-NOTA-DISCIPLINA (WRK-IDX-NOTA)
+                   * WRK-PESO-DISCIPLINA (WRK-IDX-NOTA)).
+           ADD WRK-PESO-DISCIPLINA (WRK-IDX-NOTA)
+               TO WRK-SOMA-PESOS.
+
+       ACUMULA-ESTATISTICAS-TURMA.
+           ADD WRK-MEDIA TO WRK-SOMA-MEDIAS.
+           IF WRK-SITUACAO = 'APROVADO'
+               ADD 1 TO WRK-QTD-APROVADOS
+           END-IF.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA < 2
+                   ADD 1 TO WRK-FAIXA-00-02
+               WHEN WRK-MEDIA < 4
+                   ADD 1 TO WRK-FAIXA-02-04
+               WHEN WRK-MEDIA < 6
+                   ADD 1 TO WRK-FAIXA-04-06
+               WHEN WRK-MEDIA < 8
+                   ADD 1 TO WRK-FAIXA-06-08
+               WHEN OTHER
+                   ADD 1 TO WRK-FAIXA-08-10
+           END-EVALUATE.
+
+       GRAVA-HISTORICO.
+           OPEN EXTEND HISTORICO.
+           MOVE TRN-MATRICULA TO HIS-MATRICULA.
+           MOVE WRK-MEDIA     TO HIS-MEDIA.
+           MOVE WRK-SITUACAO  TO HIS-SITUACAO.
+           WRITE HIS-REGISTRO.
+           CLOSE HISTORICO.
+
+       IMPRIME-RESUMO-TURMA.
+           IF WRK-QTD-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-MEDIAS / WRK-QTD-ALUNOS
+               COMPUTE WRK-PERC-APROVACAO =
+                   (WRK-QTD-APROVADOS / WRK-QTD-ALUNOS) * 100
+           END-IF.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'RESUMO DA TURMA' DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE WRK-QTD-ALUNOS TO WRK-QTD-ED.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'ALUNOS PROCESSADOS.... ' WRK-QTD-ED
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'MEDIA DA TURMA........ ' WRK-MEDIA-TURMA
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE WRK-PERC-APROVACAO TO WRK-PERC-ED.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'PERCENTUAL APROVACAO.. ' WRK-PERC-ED '%'
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING 'HISTOGRAMA DE NOTAS' DELIMITED BY SIZE
+               INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING '  0 A 2... ' WRK-FAIXA-00-02
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING '  2 A 4... ' WRK-FAIXA-02-04
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING '  4 A 6... ' WRK-FAIXA-04-06
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING '  6 A 8... ' WRK-FAIXA-06-08
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
+           MOVE SPACES TO RES-LINHA.
+           STRING '  8 A 10.. ' WRK-FAIXA-08-10
+               DELIMITED BY SIZE INTO RES-LINHA.
+           WRITE RES-LINHA.
