@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB10.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR. LUCAS COSTA
+      * OBJETIVO: LER O ARQUIVO DIARIO DE PEDIDOS E EMITIR
+      * O RELATORIO DE QUEBRA DE CONTROLE POR UF (QTDE DE
+      * PEDIDOS, TOTAL DE VALOR E TOTAL DE FRETE), PARA
+      * CONFERENCIA COM A FATURA MENSAL DA TRANSPORTADORA
+      * DATA 2026-08-09
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS-DIA ASSIGN TO "PEDIDOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PEDIDOS-STATUS.
+           SELECT PEDIDOS-ORD ASSIGN TO "PEDORDWK".
+           SELECT FRETE-TAB ASSIGN TO "FRETETAB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FRT-UF
+               FILE STATUS IS WRK-FRETE-STATUS.
+           SELECT RELATORIO ASSIGN TO "RELFRETE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+           SELECT CHECKPOINT ASSIGN TO "CKPT10"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKP10-CHAVE
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+           SELECT CONTROLE ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CONTROLE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS-DIA.
+           COPY PEDTRREG.
+       SD  PEDIDOS-ORD.
+       01  PTR-ORD-REGISTRO.
+           02 PTR-ORD-PRODUTO PIC X(20).
+           02 PTR-ORD-VALOR   PIC 9(06)V99.
+           02 PTR-ORD-UF      PIC X(02).
+       FD  FRETE-TAB.
+           COPY FRETEREG.
+       FD  RELATORIO.
+       01  REL-LINHA PIC X(80).
+       FD  CHECKPOINT.
+           COPY CKPT10REG.
+       FD  CONTROLE.
+           COPY CTRLTOT.
+       WORKING-STORAGE SECTION.
+       77 WRK-PEDIDOS-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FRETE-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-RELATORIO-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-CONTROLE-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO      PIC X(01) VALUE 'N'.
+           88 WRK-FIM-ARQUIVO-OK VALUE 'S'.
+       77 WRK-PRIMEIRA-LEITURA PIC X(01) VALUE 'S'.
+       77 WRK-NUM-REGISTRO     PIC 9(06) VALUE ZEROS.
+       77 WRK-ULTIMO-CKPT      PIC 9(06) VALUE ZEROS.
+       77 WRK-IDX-SKIP         PIC 9(06) VALUE ZEROS.
+       77 WRK-UF-QUEBRA        PIC X(02) VALUE SPACES.
+       77 WRK-FRETE-CALC       PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QTD-UF           PIC 9(06)    VALUE ZEROS.
+       77 WRK-VALOR-UF         PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-FRETE-UF         PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-QTD-GERAL        PIC 9(06)    VALUE ZEROS.
+       77 WRK-VALOR-GERAL      PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-FRETE-GERAL      PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-QTD-ED           PIC ZZZ.ZZ9      VALUE ZEROS.
+       77 WRK-VALOR-ED         PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FRETE-ED         PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+           PERFORM ABRE-ARQUIVOS.
+           SORT PEDIDOS-ORD
+               ON ASCENDING KEY PTR-ORD-UF
+               USING PEDIDOS-DIA
+               GIVING PEDIDOS-DIA.
+           OPEN INPUT PEDIDOS-DIA.
+           PERFORM RECUPERA-CHECKPOINT.
+           PERFORM LER-PEDIDO.
+           PERFORM PROCESSA-PEDIDO UNTIL WRK-FIM-ARQUIVO-OK.
+           IF WRK-PRIMEIRA-LEITURA NOT = 'S'
+               PERFORM IMPRIME-QUEBRA-UF
+           END-IF.
+           PERFORM IMPRIME-TOTAL-GERAL.
+           PERFORM EMITE-CONTROLE-TOTAIS.
+           PERFORM FECHA-ARQUIVOS.
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT FRETE-TAB.
+           OPEN I-O CHECKPOINT.
+           MOVE '1' TO CKP10-CHAVE.
+           READ CHECKPOINT
+               INVALID KEY
+                   PERFORM ZERA-CHECKPOINT
+                   WRITE CKP10-REGISTRO
+           END-READ.
+
+       RECUPERA-CHECKPOINT.
+           MOVE CKP10-ULTIMO-REG TO WRK-ULTIMO-CKPT.
+           MOVE ZEROS TO WRK-NUM-REGISTRO.
+           IF WRK-ULTIMO-CKPT > ZEROS
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS O '
+                       'REGISTRO ' WRK-ULTIMO-CKPT
+               MOVE CKP10-UF-QUEBRA        TO WRK-UF-QUEBRA
+               MOVE CKP10-PRIMEIRA-LEITURA TO WRK-PRIMEIRA-LEITURA
+               MOVE CKP10-QTD-UF           TO WRK-QTD-UF
+               MOVE CKP10-VALOR-UF         TO WRK-VALOR-UF
+               MOVE CKP10-FRETE-UF         TO WRK-FRETE-UF
+               MOVE CKP10-QTD-GERAL        TO WRK-QTD-GERAL
+               MOVE CKP10-VALOR-GERAL      TO WRK-VALOR-GERAL
+               MOVE CKP10-FRETE-GERAL      TO WRK-FRETE-GERAL
+               OPEN EXTEND RELATORIO
+               PERFORM PULA-REGISTRO-PROCESSADO
+                   VARYING WRK-IDX-SKIP FROM 1 BY 1
+                   UNTIL WRK-IDX-SKIP > WRK-ULTIMO-CKPT
+           ELSE
+               OPEN OUTPUT RELATORIO
+           END-IF.
+
+       PULA-REGISTRO-PROCESSADO.
+           READ PEDIDOS-DIA
+               AT END
+                   SET WRK-FIM-ARQUIVO-OK TO TRUE
+           END-READ.
+           ADD 1 TO WRK-NUM-REGISTRO.
+
+       ZERA-CHECKPOINT.
+           MOVE ZEROS  TO CKP10-ULTIMO-REG.
+           MOVE SPACES TO CKP10-UF-QUEBRA.
+           MOVE 'S'    TO CKP10-PRIMEIRA-LEITURA.
+           MOVE ZEROS  TO CKP10-QTD-UF.
+           MOVE ZEROS  TO CKP10-VALOR-UF.
+           MOVE ZEROS  TO CKP10-FRETE-UF.
+           MOVE ZEROS  TO CKP10-QTD-GERAL.
+           MOVE ZEROS  TO CKP10-VALOR-GERAL.
+           MOVE ZEROS  TO CKP10-FRETE-GERAL.
+
+       GRAVA-CHECKPOINT.
+           MOVE WRK-NUM-REGISTRO     TO CKP10-ULTIMO-REG.
+           MOVE WRK-UF-QUEBRA        TO CKP10-UF-QUEBRA.
+           MOVE WRK-PRIMEIRA-LEITURA TO CKP10-PRIMEIRA-LEITURA.
+           MOVE WRK-QTD-UF           TO CKP10-QTD-UF.
+           MOVE WRK-VALOR-UF         TO CKP10-VALOR-UF.
+           MOVE WRK-FRETE-UF         TO CKP10-FRETE-UF.
+           MOVE WRK-QTD-GERAL        TO CKP10-QTD-GERAL.
+           MOVE WRK-VALOR-GERAL      TO CKP10-VALOR-GERAL.
+           MOVE WRK-FRETE-GERAL      TO CKP10-FRETE-GERAL.
+           REWRITE CKP10-REGISTRO.
+
+       FECHA-ARQUIVOS.
+           PERFORM ZERA-CHECKPOINT.
+           REWRITE CKP10-REGISTRO.
+           CLOSE CHECKPOINT.
+           CLOSE PEDIDOS-DIA.
+           CLOSE FRETE-TAB.
+           CLOSE RELATORIO.
+
+       LER-PEDIDO.
+           READ PEDIDOS-DIA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WRK-NUM-REGISTRO
+           END-READ.
+
+       PROCESSA-PEDIDO.
+           IF PTR-UF NOT = WRK-UF-QUEBRA
+               IF WRK-PRIMEIRA-LEITURA NOT = 'S'
+                   PERFORM IMPRIME-QUEBRA-UF
+               END-IF
+               MOVE PTR-UF TO WRK-UF-QUEBRA
+               MOVE 'N' TO WRK-PRIMEIRA-LEITURA
+           END-IF.
+           PERFORM CALCULA-FRETE-REG.
+           ADD PTR-VALOR TO WRK-VALOR-UF WRK-VALOR-GERAL.
+           ADD WRK-FRETE-CALC TO WRK-FRETE-UF WRK-FRETE-GERAL.
+           PERFORM GRAVA-CHECKPOINT.
+           IF WRK-CHECKPOINT-STATUS = '00'
+               ADD 1 TO WRK-QTD-UF WRK-QTD-GERAL
+           END-IF.
+           PERFORM LER-PEDIDO.
+
+       CALCULA-FRETE-REG.
+           MOVE PTR-UF TO FRT-UF.
+           READ FRETE-TAB
+               INVALID KEY
+                   MOVE ZEROS TO WRK-FRETE-CALC
+               NOT INVALID KEY
+                   COMPUTE WRK-FRETE-CALC = PTR-VALOR * FRT-MULT-FRETE
+           END-READ.
+
+       IMPRIME-QUEBRA-UF.
+           MOVE WRK-QTD-UF   TO WRK-QTD-ED.
+           MOVE WRK-VALOR-UF TO WRK-VALOR-ED.
+           MOVE WRK-FRETE-UF TO WRK-FRETE-ED.
+           STRING 'UF ' WRK-UF-QUEBRA
+                  '  PEDIDOS ' WRK-QTD-ED
+                  '  VALOR ' WRK-VALOR-ED
+                  '  FRETE ' WRK-FRETE-ED
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE ZEROS TO WRK-QTD-UF WRK-VALOR-UF WRK-FRETE-UF.
+
+       EMITE-CONTROLE-TOTAIS.
+           ACCEPT CTL-DATA FROM DATE YYYYMMDD.
+           MOVE 'PROGCOB10' TO CTL-PROGRAMA.
+           MOVE WRK-NUM-REGISTRO TO CTL-REGS-LIDOS.
+           MOVE WRK-QTD-GERAL    TO CTL-REGS-GRAVADOS.
+           MOVE WRK-VALOR-GERAL  TO CTL-HASH-TOTAL.
+           OPEN EXTEND CONTROLE.
+           WRITE CTL-REGISTRO.
+           CLOSE CONTROLE.
+
+       IMPRIME-TOTAL-GERAL.
+           MOVE WRK-QTD-GERAL   TO WRK-QTD-ED.
+           MOVE WRK-VALOR-GERAL TO WRK-VALOR-ED.
+           MOVE WRK-FRETE-GERAL TO WRK-FRETE-ED.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING 'TOTAL GERAL  PEDIDOS ' WRK-QTD-ED
+                  '  VALOR ' WRK-VALOR-ED
+                  '  FRETE ' WRK-FRETE-ED
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
